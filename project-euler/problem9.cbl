@@ -5,8 +5,8 @@
       *    A Pythagorean triplet is a set of three natural numbers,
       *    a < b < c, for which a**2 + b**2 = c**2 e.g., 3**2 + 4**2 =
       *    5**2.
-      *    There exists exactly one Pythagorean triplet for which 
-      *    a + b + c = 1,000. 
+      *    There exists exactly one Pythagorean triplet for which
+      *    a + b + c = 1,000.
       *    Find the product a*b*c of this special Pythagorean triplet.
       *
       *    NOTE: I did the algebra by hand to come up with the function
@@ -14,51 +14,222 @@
       *          Furthermore, the methodology assumes that once an
       *          integral value is found for either A or C, then the
       *          other one must be integral. Hence, I only test A below
+      *
+      *    TARGET-SUM is supplied on the command line:
+      *        problem9 <target-sum>
+      *    and defaults to 1000 when not supplied.
+      *
+      *    Every triplet found is also checked for a common factor
+      *    across all three members; if one is found, the triplet is
+      *    reported as a scaled multiple of the smaller primitive
+      *    triplet left after dividing it out.
       *****************************************************************
        PROGRAM-ID. Problem9.
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 A PIC 9(3).
-       01 B PIC 9(3).
-       01 C PIC 9(3).
-       01 NUM PIC 9(10).
-       01 DENOM PIC 9(10).
-       01 REM PIC 9(3) VALUE 1.
-       01 DIV PIC 9(3).
+       01 TARGET-SUM PIC 9(6) VALUE 1000.
+       01 A PIC 9(6).
+       01 B PIC 9(6).
+       01 C PIC 9(6).
+       01 NUM PIC 9(15).
+       01 DENOM PIC 9(15).
+       01 REM PIC 9(6) VALUE 1.
+       01 DIV PIC 9(6).
        01 ANS PIC 9(20).
+       01 WS-B-START PIC 9(6).
+       01 WS-SUM-CHECK PIC 9(6).
+       01 WS-SQUARE-CHECK-LHS PIC 9(15).
+       01 WS-SQUARE-CHECK-RHS PIC 9(15).
+       01 WS-TRIPLET-COUNT PIC 9(4) VALUE 0.
+       01 WS-TRIPLET-OVERFLOW PIC 9(1) VALUE 0.
+       01 WS-TRIPLET-IDX PIC 9(4).
+       01 WS-TRIPLET-TBL.
+           05 WS-TRIPLET OCCURS 50 TIMES.
+               10 WS-TRIPLET-A PIC 9(6).
+               10 WS-TRIPLET-B PIC 9(6).
+               10 WS-TRIPLET-C PIC 9(6).
+       01 GCD-A PIC 9(6).
+       01 GCD-B PIC 9(6).
+       01 GCD-TMP PIC 9(6).
+       01 GCD-VAL PIC 9(6).
+       01 WS-PRIM-A PIC 9(6).
+       01 WS-PRIM-B PIC 9(6).
+       01 WS-PRIM-C PIC 9(6).
+       01 WS-EULER-RESULT PIC 9(20) VALUE 0 EXTERNAL.
+       01 WS-LEDGER-PROGRAM PIC X(10) VALUE "Problem9".
+       01 WS-LEDGER-PARMS PIC X(60).
+       01 WS-RUN-DATE PIC 9(8).
+       COPY EUTIME.
        PROCEDURE DIVISION.
        A00-Begin.
+           PERFORM A01-StampRunDate
+           PERFORM A05-GetParameters
            PERFORM B00-Implementation
+           PERFORM F00-DisplayAllTriplets
+           PERFORM E00-ReconcileTriplet
+           MOVE ANS TO WS-EULER-RESULT
            DISPLAY "A: " A
            DISPLAY "B: " B
            DISPLAY "C: " C
            DISPLAY " "
            DISPLAY "A * B * C = " ANS
+           MOVE SPACES TO WS-LEDGER-PARMS
+           STRING "TARGET-SUM=" TARGET-SUM DELIMITED BY SIZE
+             INTO WS-LEDGER-PARMS
+           CALL "LedgerWriter" USING WS-LEDGER-PROGRAM WS-LEDGER-PARMS
+             WS-EULER-RESULT
+           PERFORM A99-ReportElapsedTime
            GOBACK.
       ***** End of program execution
+      ***** Stamps the run with today's date and time-of-day so the
+      ***** console log shows when this run happened, the same
+      ***** date/time convention the ledger uses.
+       A01-StampRunDate.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           DISPLAY "Run Date: " WS-RUN-DATE "  Run Time: " WS-RUN-TIME
+           .
+      ***** Reports the wall-clock elapsed time for the run, computed
+      ***** from the WS-RUN-TIME captured at A01-StampRunDate and the
+      ***** current time-of-day. Assumes the run does not cross
+      ***** midnight, as is true of every batch job in this suite.
+       A99-ReportElapsedTime.
+           ACCEPT WS-END-TIME FROM TIME
+           COMPUTE WS-ELAPSED-HSEC =
+             ((WS-END-HH - WS-RUN-HH) * 3600
+             + (WS-END-MM - WS-RUN-MM) * 60
+             + (WS-END-SS - WS-RUN-SS)) * 100
+             + (WS-END-HS - WS-RUN-HS)
+           COMPUTE WS-ELAPSED-SEC = WS-ELAPSED-HSEC / 100
+           COMPUTE WS-ELAPSED-REM = FUNCTION MOD(WS-ELAPSED-HSEC, 100)
+           DISPLAY "Elapsed Time: " WS-ELAPSED-SEC "."
+             WS-ELAPSED-REM " seconds"
+           .
+       A05-GetParameters.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT TARGET-SUM FROM ARGUMENT-VALUE
+             ON EXCEPTION
+               MOVE 1000 TO TARGET-SUM
+           END-ACCEPT
+           .
+      ***** A and C are solved in terms of B from the generalized
+      ***** algebra a + b + c = TARGET-SUM, a**2 + b**2 = c**2, keeping
+      ***** the factor of 2 in NUM/DENOM (rather than halving TARGET-
+      ***** SUM**2 up front, as the original hardcoded-1000 version
+      ***** did) so an odd TARGET-SUM still divides out exactly.
+      *****
+      ***** Every B in range is tested rather than stopping at the
+      ***** first hit, since a TARGET-SUM other than 1000 need not have
+      ***** a unique triplet; every (A, B, C) with A < B is kept.
        B00-Implementation.
-           PERFORM VARYING B FROM 499 BY -1 UNTIL B < 1
+           COMPUTE WS-B-START = TARGET-SUM / 2 - 1
+           PERFORM VARYING B FROM WS-B-START BY -1
+             UNTIL B < 1
              PERFORM C00-AinTermsOfB
-             IF REM = 0
-             THEN EXIT PERFORM
+             IF REM = 0 AND A > 0 AND A < B
+               PERFORM D00-CinTermsOfB
+               IF WS-TRIPLET-COUNT < 50
+                 ADD 1 TO WS-TRIPLET-COUNT
+                 MOVE A TO WS-TRIPLET-A(WS-TRIPLET-COUNT)
+                 MOVE B TO WS-TRIPLET-B(WS-TRIPLET-COUNT)
+                 MOVE C TO WS-TRIPLET-C(WS-TRIPLET-COUNT)
+               ELSE
+                 IF WS-TRIPLET-OVERFLOW = 0
+                   MOVE 1 TO WS-TRIPLET-OVERFLOW
+                   DISPLAY "Too many triplets, showing first 50"
+                 END-IF
+               END-IF
              END-IF
            END-PERFORM
-           PERFORM C00-AinTermsOfB
-           PERFORM D00-CinTermsOfB
-           COMPUTE ANS = A * B * C
+           IF WS-TRIPLET-COUNT > 0
+             MOVE WS-TRIPLET-A(1) TO A
+             MOVE WS-TRIPLET-B(1) TO B
+             MOVE WS-TRIPLET-C(1) TO C
+             COMPUTE ANS = A * B * C
+           END-IF
+           .
+      ***** Lists every triplet found, not just the one reported as
+      ***** the final answer, and flags each one as primitive or as a
+      ***** scaled multiple of a smaller primitive triplet.
+       F00-DisplayAllTriplets.
+           DISPLAY "Triplets found: " WS-TRIPLET-COUNT
+           PERFORM VARYING WS-TRIPLET-IDX FROM 1 BY 1
+             UNTIL WS-TRIPLET-IDX > WS-TRIPLET-COUNT
+             DISPLAY "  " WS-TRIPLET-A(WS-TRIPLET-IDX) ", "
+               WS-TRIPLET-B(WS-TRIPLET-IDX) ", "
+               WS-TRIPLET-C(WS-TRIPLET-IDX)
+             PERFORM G00-CheckScaled
+           END-PERFORM
+           .
+      ***** A triplet is primitive when A, B, and C share no common
+      ***** factor; otherwise it is GCD-VAL times a smaller primitive
+      ***** triplet, found by dividing all three members down by their
+      ***** three-way GCD (computed pairwise: GCD(A,B), then GCD of
+      ***** that result with C).
+       G00-CheckScaled.
+           MOVE WS-TRIPLET-A(WS-TRIPLET-IDX) TO GCD-A
+           MOVE WS-TRIPLET-B(WS-TRIPLET-IDX) TO GCD-B
+           PERFORM H00-ComputeGCD
+           MOVE GCD-VAL TO GCD-A
+           MOVE WS-TRIPLET-C(WS-TRIPLET-IDX) TO GCD-B
+           PERFORM H00-ComputeGCD
+           IF GCD-VAL > 1
+             COMPUTE WS-PRIM-A = WS-TRIPLET-A(WS-TRIPLET-IDX) / GCD-VAL
+             COMPUTE WS-PRIM-B = WS-TRIPLET-B(WS-TRIPLET-IDX) / GCD-VAL
+             COMPUTE WS-PRIM-C = WS-TRIPLET-C(WS-TRIPLET-IDX) / GCD-VAL
+             DISPLAY "    scaled x" GCD-VAL
+               " of primitive triplet (" WS-PRIM-A ", "
+               WS-PRIM-B ", " WS-PRIM-C ")"
+           ELSE
+             DISPLAY "    primitive triplet"
+           END-IF
+           .
+       H00-ComputeGCD.
+           PERFORM UNTIL GCD-B = 0
+             COMPUTE GCD-TMP = FUNCTION MOD(GCD-A, GCD-B)
+             MOVE GCD-B TO GCD-A
+             MOVE GCD-TMP TO GCD-B
+           END-PERFORM
+           MOVE GCD-A TO GCD-VAL
            .
        C00-AinTermsOfB.
-           COMPUTE NUM = 500000 - 1000 * B
-           COMPUTE DENOM = 1000 - B
+           COMPUTE NUM = TARGET-SUM * TARGET-SUM
+             - 2 * TARGET-SUM * B
+           COMPUTE DENOM = 2 * (TARGET-SUM - B)
            DIVIDE NUM BY DENOM GIVING DIV REMAINDER REM
            MOVE DIV TO A
            .
        D00-CinTermsOfB.
-           COMPUTE NUM = 500000 - 1000 * B + B * B
-           COMPUTE DENOM = 1000 - B
+           COMPUTE NUM = TARGET-SUM * TARGET-SUM
+             - 2 * TARGET-SUM * B + 2 * B * B
+           COMPUTE DENOM = 2 * (TARGET-SUM - B)
            DIVIDE NUM BY DENOM GIVING DIV REMAINDER REM
            MOVE DIV TO C
            .
+      ***** Confirms the triplet found actually satisfies both defining
+      ***** conditions, a + b + c = TARGET-SUM and a**2 + b**2 = c**2,
+      ***** rather than trusting the algebra silently.
+      ***** Verifies A+B+C=TARGET-SUM and A^2+B^2=C^2 before the
+      ***** answer is ever displayed or handed to WS-EULER-RESULT, so
+      ***** a bad parameter or search bug can't silently produce a
+      ***** wrong "special triplet" - a failed check ABENDs the run
+      ***** instead of merely logging it.
+       E00-ReconcileTriplet.
+           COMPUTE WS-SUM-CHECK = A + B + C
+           COMPUTE WS-SQUARE-CHECK-LHS = A * A + B * B
+           COMPUTE WS-SQUARE-CHECK-RHS = C * C
+           IF WS-SUM-CHECK = TARGET-SUM
+             AND WS-SQUARE-CHECK-LHS = WS-SQUARE-CHECK-RHS
+             DISPLAY "Reconciliation check passed: A + B + C = "
+               WS-SUM-CHECK " and A^2 + B^2 = C^2 ("
+               WS-SQUARE-CHECK-LHS ")"
+           ELSE
+             DISPLAY "ABEND: reconciliation check FAILED for A=" A
+               " B=" B " C=" C
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+           .
       ***** Exit
        END PROGRAM Problem9.
