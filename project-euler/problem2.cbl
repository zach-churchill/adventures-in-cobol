@@ -8,36 +8,176 @@
       *    By considering the terms in the Fibonacci sequence whose
       *    values do not exceed four million, find the sum of the
       *    even-valued terms.
+      *
+      *    UPPER-BOUND is supplied on the command line:
+      *        problem2 <upper-bound>
+      *    and defaults to 4000000 when not supplied.
       *****************************************************************
        PROGRAM-ID. Problem2.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-FILE ASSIGN TO "project-euler/problem2.rpt"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-RPT-STATUS-CD.
        DATA DIVISION.
+       FILE SECTION.
+       FD RPT-FILE.
+       01 RPT-LINE PIC X(80).
        WORKING-STORAGE SECTION.
-       01 F1 PIC 9(7) VALUE 1.
-       01 F2 PIC 9(7) VALUE 2.
-       01 TEMP PIC 9(7) VALUE 0.
-       01 UPPER-BOUND PIC 9(7) VALUE 4000000.
-       01 RUNNING-SUM PIC 9(10) VALUE 0.
+       01 WS-RPT-STATUS-CD PIC XX.
+       01 SEQ-NUM PIC 9(8) VALUE 0.
+       01 WS-TERM-TAG PIC X(4).
+       01 WS-TERM-VALUE PIC 9(18).
+       01 F1 PIC 9(18) VALUE 1.
+       01 F2 PIC 9(18) VALUE 2.
+       01 TEMP PIC 9(18) VALUE 0.
+       01 UPPER-BOUND PIC 9(18) VALUE 4000000.
+       01 RUNNING-SUM PIC 9(18) VALUE 0.
+       01 WS-MAX-SAFE-BOUND PIC 9(18) VALUE 500000000000000000.
+       01 WS-EULER-RESULT PIC 9(20) VALUE 0 EXTERNAL.
+       01 WS-LEDGER-PROGRAM PIC X(10) VALUE "Problem2".
+       01 WS-LEDGER-PARMS PIC X(60).
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-RPT-FMT-IDX PIC 9(1).
+       COPY EUTIME.
+       COPY EUPARM.
+       COPY EURPTFMT.
        PROCEDURE DIVISION.
        A00-Begin.
+           PERFORM A01-StampRunDate
+           PERFORM A05-GetParameters
+           PERFORM A10-ValidateParameters
+           OPEN OUTPUT RPT-FILE
+           IF WS-RPT-STATUS-CD NOT = "00"
+             DISPLAY "ABEND: cannot open report file "
+               "project-euler/problem2.rpt (status "
+               WS-RPT-STATUS-CD ")"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+           PERFORM A02-WriteReportHeader
            PERFORM B00-Implementation
+           PERFORM A98-WriteReportFooter
+           CLOSE RPT-FILE
+           MOVE RUNNING-SUM TO WS-EULER-RESULT
            DISPLAY " "
            DISPLAY "Final Sum: " RUNNING-SUM
+           MOVE SPACES TO WS-LEDGER-PARMS
+           STRING "UPPER-BOUND=" UPPER-BOUND
+             DELIMITED BY SIZE INTO WS-LEDGER-PARMS
+           CALL "LedgerWriter" USING WS-LEDGER-PROGRAM WS-LEDGER-PARMS
+             WS-EULER-RESULT
+           PERFORM A99-ReportElapsedTime
            GOBACK.
       ***** End of Program execution
+      ***** Stamps the run with today's date and time-of-day so the
+      ***** console log and report file both show when this run
+      ***** happened, the same date/time convention the ledger uses.
+       A01-StampRunDate.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           DISPLAY "Run Date: " WS-RUN-DATE "  Run Time: " WS-RUN-TIME
+           .
+      ***** Reports the wall-clock elapsed time for the run, computed
+      ***** from the WS-RUN-TIME captured at A01-StampRunDate and the
+      ***** current time-of-day. Assumes the run does not cross
+      ***** midnight, as is true of every batch job in this suite.
+       A99-ReportElapsedTime.
+           ACCEPT WS-END-TIME FROM TIME
+           COMPUTE WS-ELAPSED-HSEC =
+             ((WS-END-HH - WS-RUN-HH) * 3600
+             + (WS-END-MM - WS-RUN-MM) * 60
+             + (WS-END-SS - WS-RUN-SS)) * 100
+             + (WS-END-HS - WS-RUN-HS)
+           COMPUTE WS-ELAPSED-SEC = WS-ELAPSED-HSEC / 100
+           COMPUTE WS-ELAPSED-REM = FUNCTION MOD(WS-ELAPSED-HSEC, 100)
+           DISPLAY "Elapsed Time: " WS-ELAPSED-SEC "."
+             WS-ELAPSED-REM " seconds"
+           .
+      ***** Builds and writes the report's opening lines through the
+      ***** shared ReportFormat subprogram (see reportformat.cbl)
+      ***** instead of hand-formatting a title block here.
+       A02-WriteReportHeader.
+           MOVE 'H' TO EURPTFMT-MODE
+           MOVE "Problem2" TO EURPTFMT-PROGRAM
+           MOVE "Even Fibonacci Numbers" TO EURPTFMT-TITLE
+           CALL "ReportFormat" USING EURPTFMT-MODE EURPTFMT-PROGRAM
+             EURPTFMT-TITLE EURPTFMT-LINE-TBL EURPTFMT-LINE-COUNT
+           PERFORM VARYING WS-RPT-FMT-IDX FROM 1 BY 1
+             UNTIL WS-RPT-FMT-IDX > EURPTFMT-LINE-COUNT
+             MOVE EURPTFMT-LINE(WS-RPT-FMT-IDX) TO RPT-LINE
+             WRITE RPT-LINE
+           END-PERFORM
+           .
+      ***** Builds and writes the report's closing lines the same way.
+       A98-WriteReportFooter.
+           MOVE 'F' TO EURPTFMT-MODE
+           CALL "ReportFormat" USING EURPTFMT-MODE EURPTFMT-PROGRAM
+             EURPTFMT-TITLE EURPTFMT-LINE-TBL EURPTFMT-LINE-COUNT
+           PERFORM VARYING WS-RPT-FMT-IDX FROM 1 BY 1
+             UNTIL WS-RPT-FMT-IDX > EURPTFMT-LINE-COUNT
+             MOVE EURPTFMT-LINE(WS-RPT-FMT-IDX) TO RPT-LINE
+             WRITE RPT-LINE
+           END-PERFORM
+           .
+      ***** Command-line value is staged through the shared EUPARM
+      ***** table (see copybooks/EUPARM.cpy) before being converted
+      ***** into UPPER-BOUND.
+       A05-GetParameters.
+           MOVE SPACES TO EUPARM-CARD
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT EUPARM-VALUE(1) FROM ARGUMENT-VALUE
+             ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF EUPARM-VALUE(1) = SPACES
+             MOVE 4000000 TO UPPER-BOUND
+           ELSE
+             COMPUTE UPPER-BOUND = FUNCTION NUMVAL(EUPARM-VALUE(1))
+           END-IF
+           .
+      ***** F2 can grow to nearly double UPPER-BOUND before the loop
+      ***** notices it has crossed the ceiling, so the ceiling itself
+      ***** has to leave headroom inside F2's PIC 9(18), or the last
+      ***** term computed would silently truncate instead of erroring.
+       A10-ValidateParameters.
+           IF UPPER-BOUND > WS-MAX-SAFE-BOUND
+             DISPLAY "ABEND: UPPER-BOUND " UPPER-BOUND
+               " exceeds the safe capacity of PIC 9(18) terms ("
+               WS-MAX-SAFE-BOUND "); lower UPPER-BOUND and rerun."
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+           .
        B00-Implementation.
+           ADD 1 TO SEQ-NUM
            DISPLAY F1 "   odd"
+           MOVE F1 TO WS-TERM-VALUE
+           MOVE "odd" TO WS-TERM-TAG
+           PERFORM C00-WriteDetail
            PERFORM UNTIL F2 > UPPER-BOUND
+             ADD 1 TO SEQ-NUM
+             MOVE F2 TO WS-TERM-VALUE
              IF FUNCTION MOD(F2, 2) = 0
                THEN COMPUTE RUNNING-SUM = RUNNING-SUM + F2
                     DISPLAY F2 "   even"
+                    MOVE "even" TO WS-TERM-TAG
+                    PERFORM C00-WriteDetail
                ELSE DISPLAY F2 "   odd"
+                    MOVE "odd" TO WS-TERM-TAG
+                    PERFORM C00-WriteDetail
              END-IF
              MOVE F2 TO TEMP
              COMPUTE F2 = F1 + F2
              MOVE TEMP TO F1
            END-PERFORM
            .
+       C00-WriteDetail.
+           MOVE SPACES TO RPT-LINE
+           STRING "Term " SEQ-NUM ": " WS-TERM-VALUE "   " WS-TERM-TAG
+             DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           .
       ***** Exit
        END PROGRAM Problem2.
 
