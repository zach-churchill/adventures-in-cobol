@@ -0,0 +1,11 @@
+      *****************************************************************
+      *    EUPARM - Shared runtime-parameter card layout for the
+      *    Project Euler suite. Each program ACCEPTs its command-line
+      *    values into this common staging table, one entry per
+      *    positional parameter, before converting each entry into its
+      *    own meaningfully named working field. This keeps every
+      *    program on the same parameter convention instead of nine
+      *    separate ad hoc ones.
+      *****************************************************************
+       01 EUPARM-CARD.
+           05 EUPARM-VALUE PIC X(18) OCCURS 20 TIMES.
