@@ -1,27 +1,222 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. fizzbuzz.
+      *****************************************************************
+      *    FizzBuzz
+      *
+      *    Counts from WS-RANGE-START to WS-RANGE-END, printing Fizz
+      *    for multiples of 3, Buzz for multiples of 5, FizzBuzz for
+      *    multiples of both, and the number itself otherwise.
+      *
+      *    Range and rules are supplied on the command line:
+      *        fizzbuzz <start> <end> [<divisor> <word>] ...
+      *    Range defaults to 1-100 when not supplied. Any number of
+      *    trailing divisor/word pairs may follow; when none are
+      *    given, the rules default to the original pair, 3/Fizz and
+      *    5/Buzz.
+      *
+      *    The divisor/word rules a number is tested against are held
+      *    in WS-RULE-TBL rather than coded as one IF per rule, so a
+      *    new rule is a new table row, not a new IF block. When a
+      *    number matches more than one rule (e.g. 15 matches both the
+      *    3 and 5 rules) the matching words are combined in rule
+      *    order, the way "FizzBuzz" combines "Fizz" and "Buzz".
+      *****************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUT-FILE ASSIGN TO "fun/fizzbuzz.out"
+             ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD OUT-FILE.
+       01 OUT-FILE-LINE PIC X(80).
        WORKING-STORAGE SECTION.
-       01 I PIC 999.
+       01 I PIC 9(6).
+       01 WS-RANGE-START PIC 9(6) VALUE 1.
+       01 WS-RANGE-END PIC 9(6) VALUE 100.
+       01 WS-RULE-COUNT PIC 9(2) VALUE 0.
+       01 WS-RULE-TBL.
+           05 WS-RULE OCCURS 10 TIMES.
+               10 WS-RULE-DIVISOR PIC 9(4).
+               10 WS-RULE-WORD PIC X(10).
+       01 WS-RULE-IDX PIC 9(2).
+       01 WS-ARG-NUM PIC 9(2).
+       01 WS-MORE-ARGS PIC X(1) VALUE 'Y'.
+       01 WS-ARG-DIVISOR PIC X(4).
+       01 WS-ARG-WORD PIC X(10).
+       01 WS-OUTPUT-WORD PIC X(80).
+       01 WS-OUTPUT-PTR PIC 9(3).
+       01 WS-PLAIN-COUNT PIC 9(6) VALUE 0.
+       01 WS-TALLY-COUNT PIC 9(2) VALUE 0.
+       01 WS-TALLY-TBL.
+           05 WS-TALLY OCCURS 20 TIMES.
+               10 WS-TALLY-WORD PIC X(80).
+               10 WS-TALLY-CNT PIC 9(6) VALUE 0.
+       01 WS-TALLY-IDX PIC 9(2).
+       01 WS-TALLY-FOUND PIC 9 VALUE 0.
+       01 WS-RPT-FMT-IDX PIC 9(1).
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-RUN-TIME PIC 9(8).
+       COPY EURPTFMT.
        PROCEDURE DIVISION.
        A00-Begin.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL 100 < i
-             IF FUNCTION MOD(I, 15) = 0
-               DISPLAY "FizzBuzz"
-               EXIT PERFORM CYCLE
+           PERFORM A01-StampRunDate
+           PERFORM A10-GetParameters
+           PERFORM A15-GetRules
+           IF WS-RULE-COUNT = 0
+             PERFORM A20-InitRules
+           END-IF
+           OPEN OUTPUT OUT-FILE
+           PERFORM A25-WriteReportHeader
+           PERFORM VARYING I FROM WS-RANGE-START BY 1
+             UNTIL WS-RANGE-END < I
+             MOVE SPACES TO WS-OUTPUT-WORD
+             MOVE 1 TO WS-OUTPUT-PTR
+             PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+               UNTIL WS-RULE-IDX > WS-RULE-COUNT
+               IF FUNCTION MOD(I, WS-RULE-DIVISOR(WS-RULE-IDX)) = 0
+                 STRING FUNCTION TRIM(WS-RULE-WORD(WS-RULE-IDX))
+                   DELIMITED BY SIZE
+                   INTO WS-OUTPUT-WORD
+                   WITH POINTER WS-OUTPUT-PTR
+                 END-STRING
+               END-IF
+             END-PERFORM
+             IF WS-OUTPUT-PTR > 1
+               PERFORM A40-TallyWord
+               PERFORM A30-Emit
+             ELSE
+               ADD 1 TO WS-PLAIN-COUNT
+               MOVE I TO WS-OUTPUT-WORD
+               PERFORM A30-Emit
              END-IF
-             IF FUNCTION MOD(I, 3) = 0
-               DISPLAY "Fizz"
-               EXIT PERFORM CYCLE
-             END-IF
-             IF FUNCTION MOD(I, 5) = 0
-               DISPLAY "Buzz"
-               EXIT PERFORM CYCLE
-             END-IF
-
-             DISPLAY I
            END-PERFORM
+           PERFORM A98-WriteReportFooter
+           CLOSE OUT-FILE
+           PERFORM A50-DisplaySummary
            GOBACK.
+      ***** End of Program execution
+      ***** Builds and writes the report's opening lines through the
+      ***** shared ReportFormat subprogram (see reportformat.cbl)
+      ***** instead of hand-formatting a title block here.
+       A25-WriteReportHeader.
+           MOVE 'H' TO EURPTFMT-MODE
+           MOVE "fizzbuzz" TO EURPTFMT-PROGRAM
+           MOVE "FizzBuzz" TO EURPTFMT-TITLE
+           CALL "ReportFormat" USING EURPTFMT-MODE EURPTFMT-PROGRAM
+             EURPTFMT-TITLE EURPTFMT-LINE-TBL EURPTFMT-LINE-COUNT
+           PERFORM VARYING WS-RPT-FMT-IDX FROM 1 BY 1
+             UNTIL WS-RPT-FMT-IDX > EURPTFMT-LINE-COUNT
+             MOVE EURPTFMT-LINE(WS-RPT-FMT-IDX) TO OUT-FILE-LINE
+             WRITE OUT-FILE-LINE
+           END-PERFORM
+           .
+      ***** Builds and writes the report's closing lines the same way.
+       A98-WriteReportFooter.
+           MOVE 'F' TO EURPTFMT-MODE
+           CALL "ReportFormat" USING EURPTFMT-MODE EURPTFMT-PROGRAM
+             EURPTFMT-TITLE EURPTFMT-LINE-TBL EURPTFMT-LINE-COUNT
+           PERFORM VARYING WS-RPT-FMT-IDX FROM 1 BY 1
+             UNTIL WS-RPT-FMT-IDX > EURPTFMT-LINE-COUNT
+             MOVE EURPTFMT-LINE(WS-RPT-FMT-IDX) TO OUT-FILE-LINE
+             WRITE OUT-FILE-LINE
+           END-PERFORM
+           .
+      ***** Stamps the run with today's date and time-of-day so the
+      ***** console log shows when this run happened, the same
+      ***** date/time convention the Problem programs use.
+       A01-StampRunDate.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           DISPLAY "Run Date: " WS-RUN-DATE "  Run Time: " WS-RUN-TIME
+           .
+       A10-GetParameters.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-RANGE-START FROM ARGUMENT-VALUE
+             ON EXCEPTION
+               MOVE 1 TO WS-RANGE-START
+           END-ACCEPT
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-RANGE-END FROM ARGUMENT-VALUE
+             ON EXCEPTION
+               MOVE 100 TO WS-RANGE-END
+           END-ACCEPT
+           .
+      ***** Reads any number of trailing <divisor> <word> pairs off
+      ***** the command line, starting at argument 3, the same
+      ***** trailing-argument-list way Problem1 reads its divisor set
+      ***** and Problem4 its digit widths. WS-RULE-COUNT is left at 0
+      ***** when none are supplied, so A00-Begin falls back to
+      ***** A20-InitRules's original Fizz/Buzz pair.
+       A15-GetRules.
+           MOVE 3 TO WS-ARG-NUM
+           MOVE 'Y' TO WS-MORE-ARGS
+           PERFORM UNTIL WS-MORE-ARGS = 'N' OR WS-RULE-COUNT >= 10
+             PERFORM B15-ReadOneRule
+           END-PERFORM
+           .
+       B15-ReadOneRule.
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+           MOVE SPACES TO WS-ARG-DIVISOR
+           ACCEPT WS-ARG-DIVISOR FROM ARGUMENT-VALUE
+             ON EXCEPTION
+               MOVE 'N' TO WS-MORE-ARGS
+           END-ACCEPT
+           IF WS-MORE-ARGS = 'Y'
+             ADD 1 TO WS-ARG-NUM
+             DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+             MOVE SPACES TO WS-ARG-WORD
+             ACCEPT WS-ARG-WORD FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                 MOVE 'N' TO WS-MORE-ARGS
+             END-ACCEPT
+           END-IF
+           IF WS-MORE-ARGS = 'Y'
+             ADD 1 TO WS-RULE-COUNT
+             COMPUTE WS-RULE-DIVISOR(WS-RULE-COUNT) =
+               FUNCTION NUMVAL(WS-ARG-DIVISOR)
+             MOVE WS-ARG-WORD TO WS-RULE-WORD(WS-RULE-COUNT)
+             ADD 1 TO WS-ARG-NUM
+           END-IF
+           .
+       A20-InitRules.
+           MOVE 2 TO WS-RULE-COUNT
+           MOVE 3 TO WS-RULE-DIVISOR(1)
+           MOVE "Fizz" TO WS-RULE-WORD(1)
+           MOVE 5 TO WS-RULE-DIVISOR(2)
+           MOVE "Buzz" TO WS-RULE-WORD(2)
+           .
+       A30-Emit.
+           DISPLAY FUNCTION TRIM(WS-OUTPUT-WORD)
+           MOVE FUNCTION TRIM(WS-OUTPUT-WORD) TO OUT-FILE-LINE
+           WRITE OUT-FILE-LINE
+           .
+       A40-TallyWord.
+           MOVE 0 TO WS-TALLY-FOUND
+           PERFORM VARYING WS-TALLY-IDX FROM 1 BY 1
+             UNTIL WS-TALLY-IDX > WS-TALLY-COUNT
+             IF WS-TALLY-WORD(WS-TALLY-IDX) = WS-OUTPUT-WORD
+               ADD 1 TO WS-TALLY-CNT(WS-TALLY-IDX)
+               MOVE 1 TO WS-TALLY-FOUND
+               EXIT PERFORM
+             END-IF
+           END-PERFORM
+           IF WS-TALLY-FOUND = 0
+             ADD 1 TO WS-TALLY-COUNT
+             MOVE WS-OUTPUT-WORD TO WS-TALLY-WORD(WS-TALLY-COUNT)
+             MOVE 1 TO WS-TALLY-CNT(WS-TALLY-COUNT)
+           END-IF
+           .
+       A50-DisplaySummary.
+           DISPLAY " "
+           DISPLAY "Summary for " WS-RANGE-START " - " WS-RANGE-END
+           DISPLAY "Plain numbers: " WS-PLAIN-COUNT
+           PERFORM VARYING WS-TALLY-IDX FROM 1 BY 1
+             UNTIL WS-TALLY-IDX > WS-TALLY-COUNT
+             DISPLAY FUNCTION TRIM(WS-TALLY-WORD(WS-TALLY-IDX)) ": "
+               WS-TALLY-CNT(WS-TALLY-IDX)
+           END-PERFORM
+           .
+      ***** Exit
        END PROGRAM fizzbuzz.
 
