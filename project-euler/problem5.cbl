@@ -6,8 +6,25 @@
       *    the numbers from 1 to 10 without any remainder.
       *    What is the smallest positive number that is evenly divisible
       *    by all of the numbers from 1 to 20?
+      *
+      *    N is supplied on the command line:
+      *        problem5 <n>
+      *    and defaults to 20 when not supplied.
+      *
+      *    WS-P5-N-OVERRIDE is an EXTERNAL field a caller linked into
+      *    the same run (see eulerbatch.cbl) can set ahead of a CALL
+      *    to supply N directly, the same way WS-EULER-RESULT is an
+      *    EXTERNAL field this program uses to hand its answer back;
+      *    left at zero, a standalone run is unaffected and N still
+      *    comes from the command line as before.
+      *
+      *    Declared IS INITIAL PROGRAM so a caller that CALLs it more
+      *    than once in the same run (again, eulerbatch.cbl) gets its
+      *    WORKING-STORAGE reset to original VALUEs each time, rather
+      *    than resuming with SMALLEST-NUMBER, STOP-SEARCH, and the
+      *    other search fields left over from the previous N.
       *****************************************************************
-       PROGRAM-ID. Problem5.
+       PROGRAM-ID. Problem5 IS INITIAL PROGRAM.
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
@@ -19,12 +36,79 @@
        01 N PIC 9(2) VALUE 20.
        01 UPPER-BOUND PIC 9(20).
        01 STOP-SEARCH PIC 9(1) VALUE 0.
+       01 WS-REMAINING PIC 9(20).
+       01 WS-FACTOR-DIVISOR PIC 9(20).
+       01 WS-FACTOR-EXPONENT PIC 9(4).
+       01 WS-FACTOR-LINE PIC X(255).
+       01 WS-FACTOR-PTR PIC 9(3).
+       01 WS-FACTOR-PIECE PIC X(30).
+       01 WS-EULER-RESULT PIC 9(20) VALUE 0 EXTERNAL.
+       01 WS-P5-N-OVERRIDE PIC 9(2) VALUE 0 EXTERNAL.
+       01 WS-LEDGER-PROGRAM PIC X(10) VALUE "Problem5".
+       01 WS-LEDGER-PARMS PIC X(60).
+       01 WS-RUN-DATE PIC 9(8).
+       COPY EUTIME.
+       COPY EUPARM.
        PROCEDURE DIVISION.
        A00-Begin.
+           PERFORM A01-StampRunDate
+           PERFORM A05-GetParameters
            PERFORM B00-Implementation
+           MOVE SMALLEST-NUMBER TO WS-EULER-RESULT
            DISPLAY "Smallest number: " SMALLEST-NUMBER
+           PERFORM C00-DisplayFactorization
+           MOVE SPACES TO WS-LEDGER-PARMS
+           STRING "N=" N DELIMITED BY SIZE INTO WS-LEDGER-PARMS
+           CALL "LedgerWriter" USING WS-LEDGER-PROGRAM WS-LEDGER-PARMS
+             WS-EULER-RESULT
+           PERFORM A99-ReportElapsedTime
            GOBACK.
       ***** End of Program execution
+      ***** Stamps the run with today's date and time-of-day so the
+      ***** console log and report file both show when this run
+      ***** happened, the same date/time convention the ledger uses.
+       A01-StampRunDate.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           DISPLAY "Run Date: " WS-RUN-DATE "  Run Time: " WS-RUN-TIME
+           .
+      ***** Reports the wall-clock elapsed time for the run, computed
+      ***** from the WS-RUN-TIME captured at A01-StampRunDate and the
+      ***** current time-of-day. Assumes the run does not cross
+      ***** midnight, as is true of every batch job in this suite.
+       A99-ReportElapsedTime.
+           ACCEPT WS-END-TIME FROM TIME
+           COMPUTE WS-ELAPSED-HSEC =
+             ((WS-END-HH - WS-RUN-HH) * 3600
+             + (WS-END-MM - WS-RUN-MM) * 60
+             + (WS-END-SS - WS-RUN-SS)) * 100
+             + (WS-END-HS - WS-RUN-HS)
+           COMPUTE WS-ELAPSED-SEC = WS-ELAPSED-HSEC / 100
+           COMPUTE WS-ELAPSED-REM = FUNCTION MOD(WS-ELAPSED-HSEC, 100)
+           DISPLAY "Elapsed Time: " WS-ELAPSED-SEC "."
+             WS-ELAPSED-REM " seconds"
+           .
+      ***** WS-P5-N-OVERRIDE, when set by a batch caller, takes
+      ***** precedence over the command line. Otherwise the
+      ***** command-line value is staged through the shared EUPARM
+      ***** table (see copybooks/EUPARM.cpy) before being converted
+      ***** into N.
+       A05-GetParameters.
+           IF WS-P5-N-OVERRIDE > 0
+             MOVE WS-P5-N-OVERRIDE TO N
+           ELSE
+             MOVE SPACES TO EUPARM-CARD
+             DISPLAY 1 UPON ARGUMENT-NUMBER
+             ACCEPT EUPARM-VALUE(1) FROM ARGUMENT-VALUE
+               ON EXCEPTION CONTINUE
+             END-ACCEPT
+             IF EUPARM-VALUE(1) = SPACES
+               MOVE 20 TO N
+             ELSE
+               COMPUTE N = FUNCTION NUMVAL(EUPARM-VALUE(1))
+             END-IF
+           END-IF
+           .
        B00-Implementation.
            MOVE FUNCTION FACTORIAL(N) TO UPPER-BOUND
            MOVE UPPER-BOUND TO SMALLEST-NUMBER 
@@ -51,6 +135,51 @@
              END-IF
            END-PERFORM
            .
+      ***** Breaks SMALLEST-NUMBER down into its prime factorization
+      ***** and displays it as "2^4 3^2 5 7 11 13 17 19", the usual way
+      ***** a smallest-common-multiple answer gets double-checked.
+       C00-DisplayFactorization.
+           MOVE SMALLEST-NUMBER TO WS-REMAINING
+           MOVE 2 TO WS-FACTOR-DIVISOR
+           MOVE SPACES TO WS-FACTOR-LINE
+           MOVE 1 TO WS-FACTOR-PTR
+           PERFORM UNTIL WS-FACTOR-DIVISOR * WS-FACTOR-DIVISOR
+             > WS-REMAINING
+             MOVE 0 TO WS-FACTOR-EXPONENT
+             PERFORM UNTIL FUNCTION MOD(WS-REMAINING, WS-FACTOR-DIVISOR)
+               NOT = 0
+               COMPUTE WS-REMAINING = WS-REMAINING / WS-FACTOR-DIVISOR
+               ADD 1 TO WS-FACTOR-EXPONENT
+             END-PERFORM
+             IF WS-FACTOR-EXPONENT > 0
+               MOVE SPACES TO WS-FACTOR-PIECE
+               IF WS-FACTOR-EXPONENT = 1
+                 STRING WS-FACTOR-DIVISOR " " DELIMITED BY SIZE
+                   INTO WS-FACTOR-PIECE
+               ELSE
+                 STRING WS-FACTOR-DIVISOR "^" WS-FACTOR-EXPONENT " "
+                   DELIMITED BY SIZE INTO WS-FACTOR-PIECE
+               END-IF
+               STRING FUNCTION TRIM(WS-FACTOR-PIECE) " "
+                 DELIMITED BY SIZE
+                 INTO WS-FACTOR-LINE
+                 WITH POINTER WS-FACTOR-PTR
+               END-STRING
+             END-IF
+             ADD 1 TO WS-FACTOR-DIVISOR
+           END-PERFORM
+           IF WS-REMAINING > 1
+             MOVE SPACES TO WS-FACTOR-PIECE
+             STRING WS-REMAINING " " DELIMITED BY SIZE
+               INTO WS-FACTOR-PIECE
+             STRING FUNCTION TRIM(WS-FACTOR-PIECE) " "
+               DELIMITED BY SIZE
+               INTO WS-FACTOR-LINE
+               WITH POINTER WS-FACTOR-PTR
+             END-STRING
+           END-IF
+           DISPLAY "Prime factorization: " FUNCTION TRIM(WS-FACTOR-LINE)
+           .
       ***** Exit
        END PROGRAM Problem5.
 
