@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    EURPTFMT - Shared record layout for the ReportFormat
+      *    subprogram's header/footer lines. COPYed into both
+      *    ReportFormat's own LINKAGE SECTION and the WORKING-STORAGE
+      *    of every program that CALLs it, so both sides of the CALL
+      *    always agree on field sizes.
+      *****************************************************************
+       01 EURPTFMT-MODE PIC X(1).
+       01 EURPTFMT-PROGRAM PIC X(12).
+       01 EURPTFMT-TITLE PIC X(60).
+       01 EURPTFMT-LINE-COUNT PIC 9(1).
+       01 EURPTFMT-LINE-TBL.
+           05 EURPTFMT-LINE PIC X(80) OCCURS 4 TIMES.
