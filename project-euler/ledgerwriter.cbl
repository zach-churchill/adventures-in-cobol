@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+      *****************************************************************
+      *    Ledger Writer
+      *
+      *    Callable subprogram that appends one line to the shared
+      *    results ledger (project-euler/euler.ledger) for every run of
+      *    every Problem program: which program ran, what parameters it
+      *    ran with, what answer it produced, and when. Kept as a
+      *    separate callable module (never compiled with -x) so it can
+      *    be linked or dynamically loaded by each standalone Problem
+      *    executable without disturbing their own single-program
+      *    command-line contracts.
+      *****************************************************************
+       PROGRAM-ID. LedgerWriter.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO "project-euler/euler.ledger"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-LEDGER-STATUS-CD.
+           SELECT CSV-FILE ASSIGN TO "project-euler/euler.csv"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-CSV-STATUS-CD.
+       DATA DIVISION.
+       FILE SECTION.
+       FD LEDGER-FILE.
+       01 LEDGER-LINE PIC X(130).
+       FD CSV-FILE.
+       01 CSV-LINE PIC X(130).
+       WORKING-STORAGE SECTION.
+       01 WS-LEDGER-STATUS-CD PIC XX.
+       01 WS-CSV-STATUS-CD PIC XX.
+       01 WS-CSV-IS-NEW PIC X(1) VALUE 'N'.
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-RUN-TIME PIC 9(8).
+       LINKAGE SECTION.
+       01 LK-LEDGER-PROGRAM PIC X(10).
+       01 LK-LEDGER-PARMS PIC X(60).
+       01 LK-LEDGER-ANSWER PIC 9(20).
+       PROCEDURE DIVISION USING LK-LEDGER-PROGRAM LK-LEDGER-PARMS
+             LK-LEDGER-ANSWER.
+       A00-Begin.
+           PERFORM A05-OpenLedger
+           PERFORM A06-OpenCsv
+           PERFORM B00-WriteEntry
+           PERFORM B10-WriteCsvRow
+           CLOSE LEDGER-FILE
+           CLOSE CSV-FILE
+           GOBACK.
+      ***** End of Program execution
+      ***** The ledger grows across every run of every program, so it
+      ***** is opened for EXTEND once it exists and only falls back to
+      ***** OUTPUT the very first time, when EXTEND finds nothing there.
+       A05-OpenLedger.
+           OPEN EXTEND LEDGER-FILE
+           IF WS-LEDGER-STATUS-CD = "35"
+             OPEN OUTPUT LEDGER-FILE
+           END-IF
+           IF WS-LEDGER-STATUS-CD NOT = "00"
+             DISPLAY "ABEND: cannot open ledger file "
+               "project-euler/euler.ledger (status "
+               WS-LEDGER-STATUS-CD ")"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+           .
+      ***** The CSV extract grows the same way the ledger does, but
+      ***** also needs a header row written the one time it is
+      ***** created fresh, so a spreadsheet or load job can pick up
+      ***** column names from the first line.
+       A06-OpenCsv.
+           OPEN EXTEND CSV-FILE
+           IF WS-CSV-STATUS-CD = "35"
+             MOVE 'Y' TO WS-CSV-IS-NEW
+             OPEN OUTPUT CSV-FILE
+           END-IF
+           IF WS-CSV-STATUS-CD NOT = "00"
+             DISPLAY "ABEND: cannot open csv extract file "
+               "project-euler/euler.csv (status "
+               WS-CSV-STATUS-CD ")"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+           IF WS-CSV-IS-NEW = 'Y'
+             PERFORM B05-WriteCsvHeader
+           END-IF
+           .
+       B00-WriteEntry.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           MOVE SPACES TO LEDGER-LINE
+           STRING FUNCTION TRIM(LK-LEDGER-PROGRAM) "  "
+             WS-RUN-DATE "-" WS-RUN-TIME "  "
+             FUNCTION TRIM(LK-LEDGER-PARMS) "  answer="
+             FUNCTION TRIM(LK-LEDGER-ANSWER)
+             DELIMITED BY SIZE INTO LEDGER-LINE
+           WRITE LEDGER-LINE
+           .
+       B05-WriteCsvHeader.
+           MOVE SPACES TO CSV-LINE
+           STRING "PROGRAM,RUN_DATE,RUN_TIME,PARAMETERS,ANSWER"
+             DELIMITED BY SIZE INTO CSV-LINE
+           WRITE CSV-LINE
+           .
+      ***** One flat row per run: the same fields as the ledger line,
+      ***** but comma-delimited with PARAMETERS quoted, since it can
+      ***** itself contain embedded spaces, for a spreadsheet or
+      ***** load job to consume instead of parsing the ledger's
+      ***** free-text format.
+       B10-WriteCsvRow.
+           MOVE SPACES TO CSV-LINE
+           STRING FUNCTION TRIM(LK-LEDGER-PROGRAM) ","
+             WS-RUN-DATE "," WS-RUN-TIME ","
+             '"' FUNCTION TRIM(LK-LEDGER-PARMS) '"' ","
+             FUNCTION TRIM(LK-LEDGER-ANSWER)
+             DELIMITED BY SIZE INTO CSV-LINE
+           WRITE CSV-LINE
+           .
+      ***** Exit
+       END PROGRAM LedgerWriter.
