@@ -12,8 +12,25 @@
       *
       *    Find the difference between the sum of the squares of the
       *    first one hundred natural numbers and the square of the sum.
+      *
+      *    N is supplied on the command line:
+      *        problem6 <n>
+      *    and defaults to 100 when not supplied.
+      *
+      *    WS-P6-N-OVERRIDE is an EXTERNAL field a caller linked into
+      *    the same run (see eulerbatch.cbl) can set ahead of a CALL
+      *    to supply N directly, the same way WS-EULER-RESULT is an
+      *    EXTERNAL field this program uses to hand its answer back;
+      *    left at zero, a standalone run is unaffected and N still
+      *    comes from the command line as before.
+      *
+      *    Declared IS INITIAL PROGRAM so a caller that CALLs it more
+      *    than once in the same run (again, eulerbatch.cbl) gets its
+      *    WORKING-STORAGE reset to original VALUEs each time, rather
+      *    than resuming with RUNNING-SQUARE-SUM, RUNNING-SUM-N, and
+      *    the other running totals left over from the previous N.
       *****************************************************************
-       PROGRAM-ID. Problem6.
+       PROGRAM-ID. Problem6 IS INITIAL PROGRAM.
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
@@ -22,20 +39,106 @@
        01 RUNNING-SQUARE-SUM PIC 9(15) VALUE 0.
        01 RUNNING-SUM-N PIC 9(15) VALUE 0.
        01 ANSWER PIC 9(15).
+       01 WS-HEARTBEAT-EVERY PIC 9(6) VALUE 10.
+       01 WS-ALGEBRAIC-ANSWER PIC 9(15).
+       01 WS-EULER-RESULT PIC 9(20) VALUE 0 EXTERNAL.
+       01 WS-P6-N-OVERRIDE PIC 9(3) VALUE 0 EXTERNAL.
+       01 WS-LEDGER-PROGRAM PIC X(10) VALUE "Problem6".
+       01 WS-LEDGER-PARMS PIC X(60).
+       01 WS-RUN-DATE PIC 9(8).
+       COPY EUTIME.
+       COPY EUPARM.
        PROCEDURE DIVISION.
        A00-Begin.
+           PERFORM A01-StampRunDate
+           PERFORM A05-GetParameters
            PERFORM B00-Implementation
+           MOVE ANSWER TO WS-EULER-RESULT
            DISPLAY "Answer: " ANSWER
-           GOBACK. 
+           PERFORM C00-ReconcileWithShortcut
+           MOVE SPACES TO WS-LEDGER-PARMS
+           STRING "N=" N DELIMITED BY SIZE INTO WS-LEDGER-PARMS
+           CALL "LedgerWriter" USING WS-LEDGER-PROGRAM WS-LEDGER-PARMS
+             WS-EULER-RESULT
+           PERFORM A99-ReportElapsedTime
+           GOBACK.
       ***** End of Program Execution
+      ***** Stamps the run with today's date and time-of-day so the
+      ***** console log and report file both show when this run
+      ***** happened, the same date/time convention the ledger uses.
+       A01-StampRunDate.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           DISPLAY "Run Date: " WS-RUN-DATE "  Run Time: " WS-RUN-TIME
+           .
+      ***** Reports the wall-clock elapsed time for the run, computed
+      ***** from the WS-RUN-TIME captured at A01-StampRunDate and the
+      ***** current time-of-day. Assumes the run does not cross
+      ***** midnight, as is true of every batch job in this suite.
+       A99-ReportElapsedTime.
+           ACCEPT WS-END-TIME FROM TIME
+           COMPUTE WS-ELAPSED-HSEC =
+             ((WS-END-HH - WS-RUN-HH) * 3600
+             + (WS-END-MM - WS-RUN-MM) * 60
+             + (WS-END-SS - WS-RUN-SS)) * 100
+             + (WS-END-HS - WS-RUN-HS)
+           COMPUTE WS-ELAPSED-SEC = WS-ELAPSED-HSEC / 100
+           COMPUTE WS-ELAPSED-REM = FUNCTION MOD(WS-ELAPSED-HSEC, 100)
+           DISPLAY "Elapsed Time: " WS-ELAPSED-SEC "."
+             WS-ELAPSED-REM " seconds"
+           .
+      ***** WS-P6-N-OVERRIDE, when set by a batch caller, takes
+      ***** precedence over the command line. Otherwise the
+      ***** command-line value is staged through the shared EUPARM
+      ***** table (see copybooks/EUPARM.cpy) before being converted
+      ***** into N.
+       A05-GetParameters.
+           IF WS-P6-N-OVERRIDE > 0
+             MOVE WS-P6-N-OVERRIDE TO N
+           ELSE
+             MOVE SPACES TO EUPARM-CARD
+             DISPLAY 1 UPON ARGUMENT-NUMBER
+             ACCEPT EUPARM-VALUE(1) FROM ARGUMENT-VALUE
+               ON EXCEPTION CONTINUE
+             END-ACCEPT
+             IF EUPARM-VALUE(1) = SPACES
+               MOVE 100 TO N
+             ELSE
+               COMPUTE N = FUNCTION NUMVAL(EUPARM-VALUE(1))
+             END-IF
+           END-IF
+           .
        B00-Implementation.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
              COMPUTE RUNNING-SQUARE-SUM = I * I + RUNNING-SQUARE-SUM
              COMPUTE RUNNING-SUM-N = I + RUNNING-SUM-N
+             IF FUNCTION MOD(I, WS-HEARTBEAT-EVERY) = 0
+               DISPLAY "...at N = " I
+                 "   sum of squares so far: " RUNNING-SQUARE-SUM
+                 "   sum so far: " RUNNING-SUM-N
+             END-IF
            END-PERFORM
+           DISPLAY "...at N = " N
+             "   sum of squares so far: " RUNNING-SQUARE-SUM
+             "   sum so far: " RUNNING-SUM-N
            COMPUTE ANSWER = RUNNING-SUM-N * RUNNING-SUM-N -
              RUNNING-SQUARE-SUM
            .
+      ***** Cross-checks the loop-computed ANSWER against the closed-form
+      ***** sum-of-squares and square-of-sum formulas, the same way
+      ***** Problem1's detail report is reconciled against its
+      ***** closed-form shortcut.
+       C00-ReconcileWithShortcut.
+           COMPUTE WS-ALGEBRAIC-ANSWER =
+             ((N * (N + 1) / 2) ** 2) - (N * (N + 1) * (2 * N + 1) / 6)
+           IF WS-ALGEBRAIC-ANSWER = ANSWER
+             DISPLAY "Reconciliation check passed: closed-form answer "
+               "agrees (" WS-ALGEBRAIC-ANSWER ")"
+           ELSE
+             DISPLAY "Reconciliation check FAILED: closed-form answer "
+               WS-ALGEBRAIC-ANSWER " does not match " ANSWER
+           END-IF
+           .
       ***** Exit
        END PROGRAM Problem6.
 
