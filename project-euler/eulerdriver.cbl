@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+      *****************************************************************
+      *    Euler Driver
+      *
+      *    CALLs Problem1 through Problem9 in sequence with their
+      *    default parameters, capturing each step's start/end time
+      *    and answer (via the WS-EULER-RESULT field each Problem
+      *    program exposes as EXTERNAL storage) into one consolidated
+      *    run report, instead of nine separate ad hoc executions.
+      *
+      *    CALLs Problem1 through Problem9 and ReportFormat by name,
+      *    so unlike a standalone Problem program (compiled with only
+      *    its own LedgerWriter/ReportFormat) this one needs every
+      *    called program's object code linked into the same run
+      *    unit: compile together with problem1.cbl through
+      *    problem9.cbl, ledgerwriter.cbl, reportformat.cbl and
+      *    primetest.cbl in one cobc -x invocation, eulerdriver.cbl
+      *    listed first so it becomes the executable's entry point.
+      *****************************************************************
+       PROGRAM-ID. EulerDriver.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-RPT-FILE ASSIGN TO "project-euler/eulerdriver.rpt"
+             ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD RUN-RPT-FILE.
+       01 RUN-RPT-LINE PIC X(100).
+       WORKING-STORAGE SECTION.
+       01 WS-EULER-RESULT PIC 9(20) VALUE 0 EXTERNAL.
+       01 WS-STEP-TBL.
+           05 WS-STEP OCCURS 9 TIMES.
+               10 WS-STEP-PROGRAM PIC X(10).
+               10 WS-STEP-LABEL PIC X(40).
+       01 WS-STEP-IDX PIC 9(2).
+       01 WS-START-TIME PIC 9(8).
+       01 WS-END-TIME PIC 9(8).
+       01 WS-ANSWER-EDIT PIC Z(19)9.
+       01 WS-STEP-STATUS PIC X(5) VALUE SPACES.
+       01 WS-STEP-RC PIC 9(4).
+       01 WS-RPT-FMT-IDX PIC 9(1).
+       COPY EURPTFMT.
+       PROCEDURE DIVISION.
+       A00-Begin.
+           PERFORM A10-InitSteps
+           OPEN OUTPUT RUN-RPT-FILE
+           PERFORM A20-WriteReportHeader
+           PERFORM VARYING WS-STEP-IDX FROM 1 BY 1 UNTIL WS-STEP-IDX > 9
+             PERFORM B00-RunStep
+           END-PERFORM
+           PERFORM A98-WriteReportFooter
+           CLOSE RUN-RPT-FILE
+           GOBACK.
+      ***** End of Program execution
+      ***** Builds and writes the report's opening lines through the
+      ***** shared ReportFormat subprogram (see reportformat.cbl)
+      ***** instead of hand-formatting a title block here.
+       A20-WriteReportHeader.
+           MOVE 'H' TO EURPTFMT-MODE
+           MOVE "EulerDriver" TO EURPTFMT-PROGRAM
+           MOVE "Project Euler Suite - Consolidated Run Report"
+             TO EURPTFMT-TITLE
+           CALL "ReportFormat" USING EURPTFMT-MODE EURPTFMT-PROGRAM
+             EURPTFMT-TITLE EURPTFMT-LINE-TBL EURPTFMT-LINE-COUNT
+           PERFORM VARYING WS-RPT-FMT-IDX FROM 1 BY 1
+             UNTIL WS-RPT-FMT-IDX > EURPTFMT-LINE-COUNT
+             MOVE EURPTFMT-LINE(WS-RPT-FMT-IDX) TO RUN-RPT-LINE
+             WRITE RUN-RPT-LINE
+           END-PERFORM
+           .
+      ***** Builds and writes the report's closing lines the same way.
+       A98-WriteReportFooter.
+           MOVE 'F' TO EURPTFMT-MODE
+           CALL "ReportFormat" USING EURPTFMT-MODE EURPTFMT-PROGRAM
+             EURPTFMT-TITLE EURPTFMT-LINE-TBL EURPTFMT-LINE-COUNT
+           PERFORM VARYING WS-RPT-FMT-IDX FROM 1 BY 1
+             UNTIL WS-RPT-FMT-IDX > EURPTFMT-LINE-COUNT
+             MOVE EURPTFMT-LINE(WS-RPT-FMT-IDX) TO RUN-RPT-LINE
+             WRITE RUN-RPT-LINE
+           END-PERFORM
+           .
+       A10-InitSteps.
+           MOVE "Problem1" TO WS-STEP-PROGRAM(1)
+           MOVE "Multiples of 3 and 5" TO WS-STEP-LABEL(1)
+           MOVE "Problem2" TO WS-STEP-PROGRAM(2)
+           MOVE "Even Fibonacci numbers" TO WS-STEP-LABEL(2)
+           MOVE "Problem3" TO WS-STEP-PROGRAM(3)
+           MOVE "Largest prime factor" TO WS-STEP-LABEL(3)
+           MOVE "Problem4" TO WS-STEP-PROGRAM(4)
+           MOVE "Largest palindrome product" TO WS-STEP-LABEL(4)
+           MOVE "Problem5" TO WS-STEP-PROGRAM(5)
+           MOVE "Smallest multiple" TO WS-STEP-LABEL(5)
+           MOVE "Problem6" TO WS-STEP-PROGRAM(6)
+           MOVE "Sum square difference" TO WS-STEP-LABEL(6)
+           MOVE "Problem7" TO WS-STEP-PROGRAM(7)
+           MOVE "10001st prime" TO WS-STEP-LABEL(7)
+           MOVE "Problem8" TO WS-STEP-PROGRAM(8)
+           MOVE "Largest product in a series" TO WS-STEP-LABEL(8)
+           MOVE "Problem9" TO WS-STEP-PROGRAM(9)
+           MOVE "Special Pythagorean triplet" TO WS-STEP-LABEL(9)
+           .
+      ***** Each step's start/end HHMMSSss clock time is captured
+      ***** around the CALL, and the answer comes back through
+      ***** WS-EULER-RESULT, the EXTERNAL field every Problem program
+      ***** moves its final answer into just before it returns.
+      *****
+      ***** RETURN-CODE is reset to 0 first since it is a special
+      ***** register that otherwise carries over from a prior step;
+      ***** a called program's own ABEND path (MOVE 16 TO RETURN-CODE
+      ***** / GOBACK) returns control here the same as a normal
+      ***** GOBACK, so it must be checked explicitly rather than
+      ***** trusted to have stopped the run.
+       B00-RunStep.
+           MOVE 0 TO WS-EULER-RESULT
+           MOVE 0 TO RETURN-CODE
+           ACCEPT WS-START-TIME FROM TIME
+           CALL WS-STEP-PROGRAM(WS-STEP-IDX)
+           ACCEPT WS-END-TIME FROM TIME
+           IF RETURN-CODE NOT = 0
+             MOVE "ABEND" TO WS-STEP-STATUS
+             MOVE RETURN-CODE TO WS-STEP-RC
+           ELSE
+             MOVE SPACES TO WS-STEP-STATUS
+             MOVE WS-EULER-RESULT TO WS-ANSWER-EDIT
+           END-IF
+           PERFORM C00-WriteStepLine
+           .
+       C00-WriteStepLine.
+           MOVE SPACES TO RUN-RPT-LINE
+           IF WS-STEP-STATUS = "ABEND"
+             STRING FUNCTION TRIM(WS-STEP-PROGRAM(WS-STEP-IDX)) ": "
+               FUNCTION TRIM(WS-STEP-LABEL(WS-STEP-IDX))
+               "   ABEND (RETURN-CODE=" WS-STEP-RC
+               ") - step failed, answer not available"
+               DELIMITED BY SIZE INTO RUN-RPT-LINE
+           ELSE
+             STRING FUNCTION TRIM(WS-STEP-PROGRAM(WS-STEP-IDX)) ": "
+               FUNCTION TRIM(WS-STEP-LABEL(WS-STEP-IDX))
+               "   answer=" FUNCTION TRIM(WS-ANSWER-EDIT)
+               "   start=" WS-START-TIME "   end=" WS-END-TIME
+               DELIMITED BY SIZE INTO RUN-RPT-LINE
+           END-IF
+           WRITE RUN-RPT-LINE
+           DISPLAY FUNCTION TRIM(RUN-RPT-LINE)
+           .
+      ***** Exit
+       END PROGRAM EulerDriver.
