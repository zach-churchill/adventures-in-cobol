@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+      *****************************************************************
+      *    Report Format
+      *
+      *    Callable subprogram that builds the standard header and
+      *    footer lines used by every report file in the suite: a
+      *    title line, a "Program / Run Date / Run Time" line, and a
+      *    rule line for the header; a rule line and an "End of
+      *    Report" line for the footer. The caller supplies the mode
+      *    ('H' or 'F'), the program name, and (for a header) the
+      *    report title, then WRITEs the returned lines to its own
+      *    report file. Kept as a separate callable module (never
+      *    compiled with -x), the same way LedgerWriter is, so every
+      *    report-writing program shares one formatting routine
+      *    instead of nine ad hoc ones.
+      *****************************************************************
+       PROGRAM-ID. ReportFormat.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-RUN-TIME PIC 9(8).
+       LINKAGE SECTION.
+       COPY EURPTFMT.
+       PROCEDURE DIVISION USING EURPTFMT-MODE EURPTFMT-PROGRAM
+             EURPTFMT-TITLE EURPTFMT-LINE-TBL EURPTFMT-LINE-COUNT.
+       A00-Begin.
+           IF EURPTFMT-MODE = 'H'
+             PERFORM B00-BuildHeader
+           ELSE
+             PERFORM C00-BuildFooter
+           END-IF
+           GOBACK.
+      ***** End of Program execution
+       B00-BuildHeader.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           MOVE SPACES TO EURPTFMT-LINE(1)
+           STRING FUNCTION TRIM(EURPTFMT-TITLE)
+             DELIMITED BY SIZE INTO EURPTFMT-LINE(1)
+           MOVE SPACES TO EURPTFMT-LINE(2)
+           STRING "Program: " FUNCTION TRIM(EURPTFMT-PROGRAM)
+             "   Run Date: " WS-RUN-DATE "   Run Time: " WS-RUN-TIME
+             DELIMITED BY SIZE INTO EURPTFMT-LINE(2)
+           MOVE ALL "-" TO EURPTFMT-LINE(3)
+           MOVE 3 TO EURPTFMT-LINE-COUNT
+           .
+       C00-BuildFooter.
+           MOVE ALL "-" TO EURPTFMT-LINE(1)
+           MOVE SPACES TO EURPTFMT-LINE(2)
+           STRING "End of Report - " FUNCTION TRIM(EURPTFMT-PROGRAM)
+             DELIMITED BY SIZE INTO EURPTFMT-LINE(2)
+           MOVE 2 TO EURPTFMT-LINE-COUNT
+           .
+      ***** Exit
+       END PROGRAM ReportFormat.
