@@ -5,35 +5,293 @@
       *    If we list all numbers below 10 that are multiples of 3 or 5,
       *    we get 3, 5, 6, and 9. The sum of these multiples is 23.
       *    Find the sum of all the multiples of 3 or 5 below 1000.
+      *
+      *    UPPER-BOUND and the divisor set are supplied on the command
+      *    line:
+      *        problem1 <upper-bound> <divisor> [divisor ...]
+      *    and default to 1000 and the pair 3, 5 when not supplied.
+      *    Any number of divisors may be given; the sum is computed by
+      *    inclusion-exclusion over every non-empty subset of them, the
+      *    same shortcut the original two-divisor case used, just
+      *    generalized to N divisors instead of exactly 2.
       *****************************************************************
        PROGRAM-ID. Problem1.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-FILE ASSIGN TO "project-euler/problem1.rpt"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-RPT-STATUS-CD.
        DATA DIVISION.
+       FILE SECTION.
+       FD RPT-FILE.
+       01 RPT-LINE PIC X(80).
        WORKING-STORAGE SECTION.
+       01 WS-RPT-STATUS-CD PIC XX.
        01 I PIC 9(4).
        01 RUNNING-SUM PIC 9(8) VALUE 0.
        01 UPPER-BOUND PIC 9(4) VALUE 1000.
+       01 GCD-A PIC 9(8).
+       01 GCD-B PIC 9(8).
+       01 GCD-TMP PIC 9(8).
+       01 GCD-VAL PIC 9(8).
+       01 SM-DIVISOR PIC 9(8).
+       01 SM-TERMS PIC 9(8).
+       01 SM-RESULT PIC 9(12).
+       01 DETAIL-RUNNING-TOTAL PIC 9(8) VALUE 0.
+       01 WS-ARG-NUM PIC 9(2) VALUE 2.
+       01 WS-MORE-ARGS PIC X(1) VALUE 'Y'.
+       01 WS-ARG-VALUE PIC X(15).
+       01 WS-DIVISOR-COUNT PIC 9(2) VALUE 0.
+       01 WS-DIVISOR-TBL.
+           05 WS-DIVISOR PIC 9(8) OCCURS 19 TIMES.
+       01 WS-DIVISOR-IDX PIC 9(2).
+       01 WS-DIVISOR-LIST PIC X(40).
+       01 WS-DIVISOR-PTR PIC 9(3).
+       01 WS-DIVISOR-EDIT PIC ZZZZZZZ9.
+       01 WS-SUBSET-COUNT PIC 9(8).
+       01 WS-SUBSET-MASK PIC 9(8).
+       01 WS-SUBSET-LCM PIC 9(8).
+       01 WS-SUBSET-SIZE PIC 9(2).
+       01 WS-SUBSET-SUM PIC 9(12).
+       01 WS-BIT-IDX PIC 9(2).
+       01 WS-BIT-VAL PIC 9(1).
+       01 WS-POW-VAL PIC 9(8).
+       01 WS-SHIFT-VAL PIC 9(8).
+       01 WS-QUALIFIES PIC 9(1).
+       01 WS-EULER-RESULT PIC 9(20) VALUE 0 EXTERNAL.
+       01 WS-LEDGER-PROGRAM PIC X(10) VALUE "Problem1".
+       01 WS-LEDGER-PARMS PIC X(60).
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-RPT-FMT-IDX PIC 9(1).
+       COPY EUTIME.
+       COPY EUPARM.
+       COPY EURPTFMT.
        PROCEDURE DIVISION.
        A00-Begin.
+           PERFORM A01-StampRunDate
+           PERFORM A10-GetParameters
+           OPEN OUTPUT RPT-FILE
+           IF WS-RPT-STATUS-CD NOT = "00"
+             DISPLAY "ABEND: cannot open report file "
+               "project-euler/problem1.rpt (status "
+               WS-RPT-STATUS-CD ")"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+           PERFORM H00-BuildDivisorList
+           PERFORM A02-WriteReportHeader
            PERFORM B00-Implementation
+           PERFORM A98-WriteReportFooter
+           CLOSE RPT-FILE
+           MOVE SPACES TO WS-LEDGER-PARMS
+           STRING "UPPER-BOUND=" UPPER-BOUND
+             " DIVISORS=" FUNCTION TRIM(WS-DIVISOR-LIST)
+             DELIMITED BY SIZE INTO WS-LEDGER-PARMS
+           CALL "LedgerWriter" USING WS-LEDGER-PROGRAM WS-LEDGER-PARMS
+             WS-EULER-RESULT
+           PERFORM A99-ReportElapsedTime
            GOBACK.
       ***** End of Program execution
+      ***** Stamps the run with today's date and time-of-day so the
+      ***** console log and report file both show when this run
+      ***** happened, the same date/time convention the ledger uses.
+       A01-StampRunDate.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           DISPLAY "Run Date: " WS-RUN-DATE "  Run Time: " WS-RUN-TIME
+           .
+      ***** Reports the wall-clock elapsed time for the run, computed
+      ***** from the WS-RUN-TIME captured at A01-StampRunDate and the
+      ***** current time-of-day. Assumes the run does not cross
+      ***** midnight, as is true of every batch job in this suite.
+       A99-ReportElapsedTime.
+           ACCEPT WS-END-TIME FROM TIME
+           COMPUTE WS-ELAPSED-HSEC =
+             ((WS-END-HH - WS-RUN-HH) * 3600
+             + (WS-END-MM - WS-RUN-MM) * 60
+             + (WS-END-SS - WS-RUN-SS)) * 100
+             + (WS-END-HS - WS-RUN-HS)
+           COMPUTE WS-ELAPSED-SEC = WS-ELAPSED-HSEC / 100
+           COMPUTE WS-ELAPSED-REM = FUNCTION MOD(WS-ELAPSED-HSEC, 100)
+           DISPLAY "Elapsed Time: " WS-ELAPSED-SEC "."
+             WS-ELAPSED-REM " seconds"
+           .
+      ***** Builds and writes the report's opening lines through the
+      ***** shared ReportFormat subprogram (see reportformat.cbl)
+      ***** instead of hand-formatting a title block here.
+       A02-WriteReportHeader.
+           MOVE 'H' TO EURPTFMT-MODE
+           MOVE "Problem1" TO EURPTFMT-PROGRAM
+           MOVE SPACES TO EURPTFMT-TITLE
+           STRING "Multiples of " FUNCTION TRIM(WS-DIVISOR-LIST)
+             DELIMITED BY SIZE INTO EURPTFMT-TITLE
+           CALL "ReportFormat" USING EURPTFMT-MODE EURPTFMT-PROGRAM
+             EURPTFMT-TITLE EURPTFMT-LINE-TBL EURPTFMT-LINE-COUNT
+           PERFORM VARYING WS-RPT-FMT-IDX FROM 1 BY 1
+             UNTIL WS-RPT-FMT-IDX > EURPTFMT-LINE-COUNT
+             MOVE EURPTFMT-LINE(WS-RPT-FMT-IDX) TO RPT-LINE
+             WRITE RPT-LINE
+           END-PERFORM
+           .
+      ***** Builds and writes the report's closing lines the same way.
+       A98-WriteReportFooter.
+           MOVE 'F' TO EURPTFMT-MODE
+           CALL "ReportFormat" USING EURPTFMT-MODE EURPTFMT-PROGRAM
+             EURPTFMT-TITLE EURPTFMT-LINE-TBL EURPTFMT-LINE-COUNT
+           PERFORM VARYING WS-RPT-FMT-IDX FROM 1 BY 1
+             UNTIL WS-RPT-FMT-IDX > EURPTFMT-LINE-COUNT
+             MOVE EURPTFMT-LINE(WS-RPT-FMT-IDX) TO RPT-LINE
+             WRITE RPT-LINE
+           END-PERFORM
+           .
+      ***** UPPER-BOUND is staged through the shared EUPARM table (see
+      ***** copybooks/EUPARM.cpy) the way it always has been; the
+      ***** divisor set is variable-length, so it is read straight off
+      ***** the remaining command-line arguments into WS-DIVISOR-TBL,
+      ***** the same trailing-argument-list style Problem8 uses for
+      ***** its own variable-length file list.
+       A10-GetParameters.
+           MOVE SPACES TO EUPARM-CARD
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT EUPARM-VALUE(1) FROM ARGUMENT-VALUE
+             ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF EUPARM-VALUE(1) = SPACES
+             MOVE 1000 TO UPPER-BOUND
+           ELSE
+             COMPUTE UPPER-BOUND = FUNCTION NUMVAL(EUPARM-VALUE(1))
+           END-IF
+           PERFORM UNTIL WS-MORE-ARGS = 'N' OR WS-DIVISOR-COUNT >= 19
+             DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+             MOVE SPACES TO WS-ARG-VALUE
+             ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                 MOVE 'N' TO WS-MORE-ARGS
+             END-ACCEPT
+             IF WS-MORE-ARGS = 'Y'
+               ADD 1 TO WS-DIVISOR-COUNT
+               COMPUTE WS-DIVISOR(WS-DIVISOR-COUNT) =
+                 FUNCTION NUMVAL(WS-ARG-VALUE)
+               ADD 1 TO WS-ARG-NUM
+             END-IF
+           END-PERFORM
+           IF WS-DIVISOR-COUNT = 0
+             MOVE 2 TO WS-DIVISOR-COUNT
+             MOVE 3 TO WS-DIVISOR(1)
+             MOVE 5 TO WS-DIVISOR(2)
+           END-IF
+           .
+      ***** Sum of multiples of any divisor in the set, below
+      ***** UPPER-BOUND, computed with the arithmetic-series shortcut
+      ***** (inclusion-exclusion over every non-empty subset of the
+      ***** divisor set and its LCM) instead of a per-integer scan.
+      ***** Each subset is visited once per value of WS-SUBSET-MASK
+      ***** from 1 to 2**N - 1, with bit B of the mask standing for
+      ***** whether divisor B belongs to that subset.
        B00-Implementation.
+           COMPUTE WS-SUBSET-COUNT = (2 ** WS-DIVISOR-COUNT) - 1
+           MOVE 0 TO RUNNING-SUM
+           PERFORM VARYING WS-SUBSET-MASK FROM 1 BY 1
+             UNTIL WS-SUBSET-MASK > WS-SUBSET-COUNT
+             PERFORM F00-ProcessSubset
+           END-PERFORM
+           MOVE RUNNING-SUM TO WS-EULER-RESULT
+           DISPLAY RUNNING-SUM
+           PERFORM C00-WriteDetailReport
+           .
+      ***** Folds the divisors belonging to this subset into their LCM
+      ***** and adds or subtracts the sum of its multiples depending
+      ***** on whether the subset has an odd or even number of members
+      ***** (inclusion-exclusion's alternating sign).
+       F00-ProcessSubset.
+           MOVE 1 TO WS-SUBSET-LCM
+           MOVE 0 TO WS-SUBSET-SIZE
+           PERFORM VARYING WS-BIT-IDX FROM 1 BY 1
+             UNTIL WS-BIT-IDX > WS-DIVISOR-COUNT
+             COMPUTE WS-POW-VAL = 2 ** (WS-BIT-IDX - 1)
+             COMPUTE WS-SHIFT-VAL = WS-SUBSET-MASK / WS-POW-VAL
+             COMPUTE WS-BIT-VAL = FUNCTION MOD(WS-SHIFT-VAL, 2)
+             IF WS-BIT-VAL = 1
+               ADD 1 TO WS-SUBSET-SIZE
+               MOVE WS-SUBSET-LCM TO GCD-A
+               MOVE WS-DIVISOR(WS-BIT-IDX) TO GCD-B
+               PERFORM D00-ComputeGCD
+               COMPUTE WS-SUBSET-LCM = WS-SUBSET-LCM / GCD-VAL
+                 * WS-DIVISOR(WS-BIT-IDX)
+             END-IF
+           END-PERFORM
+           MOVE WS-SUBSET-LCM TO SM-DIVISOR
+           PERFORM E00-SumOfMultiples
+           MOVE SM-RESULT TO WS-SUBSET-SUM
+           IF FUNCTION MOD(WS-SUBSET-SIZE, 2) = 1
+             ADD WS-SUBSET-SUM TO RUNNING-SUM
+           ELSE
+             SUBTRACT WS-SUBSET-SUM FROM RUNNING-SUM
+           END-IF
+           .
+       D00-ComputeGCD.
+           PERFORM UNTIL GCD-B = 0
+             COMPUTE GCD-TMP = FUNCTION MOD(GCD-A, GCD-B)
+             MOVE GCD-B TO GCD-A
+             MOVE GCD-TMP TO GCD-B
+           END-PERFORM
+           MOVE GCD-A TO GCD-VAL
+           .
+       E00-SumOfMultiples.
+           COMPUTE SM-TERMS = (UPPER-BOUND - 1) / SM-DIVISOR
+           COMPUTE SM-RESULT =
+             SM-DIVISOR * SM-TERMS * (SM-TERMS + 1) / 2
+           .
+      ***** Detail listing kept as a full scan on purpose: an auditor
+      ***** needs to see every qualifying multiple, which can only come
+      ***** from walking the range, even though the answer itself no
+      ***** longer depends on this loop.
+       C00-WriteDetailReport.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I >= UPPER-BOUND
-             IF FUNCTION MOD(I, 15) = 0
-               COMPUTE RUNNING-SUM = RUNNING-SUM + I
-               EXIT PERFORM CYCLE
+             PERFORM G00-CheckQualifies
+             IF WS-QUALIFIES = 1
+               COMPUTE DETAIL-RUNNING-TOTAL = DETAIL-RUNNING-TOTAL + I
+               MOVE SPACES TO RPT-LINE
+               STRING "Multiple: " I "   Running total: "
+                 DETAIL-RUNNING-TOTAL DELIMITED BY SIZE INTO RPT-LINE
+               WRITE RPT-LINE
              END-IF
-             IF FUNCTION MOD(I, 3) = 0
-               COMPUTE RUNNING-SUM = RUNNING-SUM + I
-               EXIT PERFORM CYCLE
+           END-PERFORM
+           MOVE SPACES TO RPT-LINE
+           STRING "Final sum: " RUNNING-SUM DELIMITED BY SIZE
+             INTO RPT-LINE
+           WRITE RPT-LINE
+           .
+      ***** A number qualifies for the detail listing when it is a
+      ***** multiple of any one divisor in the set.
+       G00-CheckQualifies.
+           MOVE 0 TO WS-QUALIFIES
+           PERFORM VARYING WS-DIVISOR-IDX FROM 1 BY 1
+             UNTIL WS-DIVISOR-IDX > WS-DIVISOR-COUNT
+             IF FUNCTION MOD(I, WS-DIVISOR(WS-DIVISOR-IDX)) = 0
+               MOVE 1 TO WS-QUALIFIES
+               EXIT PERFORM
              END-IF
-             IF FUNCTION MOD(I, 5) = 0
-               COMPUTE RUNNING-SUM = RUNNING-SUM + I
-               EXIT PERFORM CYCLE
+           END-PERFORM
+           .
+      ***** Renders the divisor set as a comma-separated list for the
+      ***** ledger's PARAMETERS field.
+       H00-BuildDivisorList.
+           MOVE SPACES TO WS-DIVISOR-LIST
+           MOVE 1 TO WS-DIVISOR-PTR
+           PERFORM VARYING WS-DIVISOR-IDX FROM 1 BY 1
+             UNTIL WS-DIVISOR-IDX > WS-DIVISOR-COUNT
+             IF WS-DIVISOR-IDX > 1
+               STRING "," DELIMITED BY SIZE INTO WS-DIVISOR-LIST
+                 WITH POINTER WS-DIVISOR-PTR
+               END-STRING
              END-IF
+             MOVE WS-DIVISOR(WS-DIVISOR-IDX) TO WS-DIVISOR-EDIT
+             STRING FUNCTION TRIM(WS-DIVISOR-EDIT) DELIMITED BY SIZE
+               INTO WS-DIVISOR-LIST WITH POINTER WS-DIVISOR-PTR
+             END-STRING
            END-PERFORM
-           DISPLAY RUNNING-SUM
            .
       ***** Exit
        END PROGRAM Problem1.
