@@ -0,0 +1,22 @@
+      *****************************************************************
+      *    EUTIME - Shared run-timing fields for the Project Euler
+      *    suite. Each program ACCEPTs the time-of-day into WS-RUN-TIME
+      *    at start and WS-END-TIME at finish, then reports the elapsed
+      *    wall-clock time the same way, instead of each program
+      *    reinventing its own HH/MM/SS/hundredths breakdown.
+      *****************************************************************
+       01 WS-RUN-TIME PIC 9(8).
+       01 WS-RUN-TIME-X REDEFINES WS-RUN-TIME.
+           05 WS-RUN-HH PIC 9(2).
+           05 WS-RUN-MM PIC 9(2).
+           05 WS-RUN-SS PIC 9(2).
+           05 WS-RUN-HS PIC 9(2).
+       01 WS-END-TIME PIC 9(8).
+       01 WS-END-TIME-X REDEFINES WS-END-TIME.
+           05 WS-END-HH PIC 9(2).
+           05 WS-END-MM PIC 9(2).
+           05 WS-END-SS PIC 9(2).
+           05 WS-END-HS PIC 9(2).
+       01 WS-ELAPSED-HSEC PIC 9(8).
+       01 WS-ELAPSED-SEC PIC 9(6).
+       01 WS-ELAPSED-REM PIC 9(2).
