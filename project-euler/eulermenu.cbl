@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+      *****************************************************************
+      *    Euler Menu
+      *
+      *    Interactive front-end for the Project Euler suite. Displays
+      *    a numbered menu of Problem1 through Problem9, the fizzbuzz
+      *    exercise, and EulerDriver's full consolidated run, reads a
+      *    choice from the terminal, CALLs the matching program, and
+      *    redisplays the menu until the operator chooses to quit.
+      *
+      *    Each Problem program still exposes its answer through
+      *    WS-EULER-RESULT, the same EXTERNAL field EulerDriver reads,
+      *    so the menu echoes the answer back after every run.
+      *
+      *    CALLs Problem1 through Problem9, fizzbuzz and EulerDriver
+      *    by name, so unlike a standalone Problem program (compiled
+      *    with only its own LedgerWriter/ReportFormat) this one needs
+      *    every called program's object code linked into the same
+      *    run unit: compile together with problem1.cbl through
+      *    problem9.cbl, eulerdriver.cbl, fun/fizzbuzz.cbl,
+      *    ledgerwriter.cbl, reportformat.cbl and primetest.cbl in one
+      *    cobc -x invocation, eulermenu.cbl listed first so it
+      *    becomes the executable's entry point.
+      *****************************************************************
+       PROGRAM-ID. EulerMenu.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-EULER-RESULT PIC 9(20) VALUE 0 EXTERNAL.
+       01 WS-ANSWER-EDIT PIC Z(19)9.
+       01 WS-CHOICE PIC 9(2) VALUE 0.
+       01 WS-CONTINUE PIC X(1) VALUE 'Y'.
+       01 WS-CHOICE-TBL.
+           05 WS-CHOICE-ENTRY OCCURS 11 TIMES.
+               10 WS-CHOICE-PROGRAM PIC X(12).
+               10 WS-CHOICE-LABEL PIC X(40).
+       01 WS-CHOICE-IDX PIC 9(2).
+       PROCEDURE DIVISION.
+       A00-Begin.
+           PERFORM A10-InitChoices
+           PERFORM UNTIL WS-CONTINUE = 'N'
+             PERFORM B00-MenuLoop
+           END-PERFORM
+           GOBACK.
+      ***** End of Program execution
+       A10-InitChoices.
+           MOVE "Problem1" TO WS-CHOICE-PROGRAM(1)
+           MOVE "Multiples of 3 and 5" TO WS-CHOICE-LABEL(1)
+           MOVE "Problem2" TO WS-CHOICE-PROGRAM(2)
+           MOVE "Even Fibonacci numbers" TO WS-CHOICE-LABEL(2)
+           MOVE "Problem3" TO WS-CHOICE-PROGRAM(3)
+           MOVE "Largest prime factor" TO WS-CHOICE-LABEL(3)
+           MOVE "Problem4" TO WS-CHOICE-PROGRAM(4)
+           MOVE "Largest palindrome product" TO WS-CHOICE-LABEL(4)
+           MOVE "Problem5" TO WS-CHOICE-PROGRAM(5)
+           MOVE "Smallest multiple" TO WS-CHOICE-LABEL(5)
+           MOVE "Problem6" TO WS-CHOICE-PROGRAM(6)
+           MOVE "Sum square difference" TO WS-CHOICE-LABEL(6)
+           MOVE "Problem7" TO WS-CHOICE-PROGRAM(7)
+           MOVE "10001st prime" TO WS-CHOICE-LABEL(7)
+           MOVE "Problem8" TO WS-CHOICE-PROGRAM(8)
+           MOVE "Largest product in a series" TO WS-CHOICE-LABEL(8)
+           MOVE "Problem9" TO WS-CHOICE-PROGRAM(9)
+           MOVE "Special Pythagorean triplet" TO WS-CHOICE-LABEL(9)
+           MOVE "fizzbuzz" TO WS-CHOICE-PROGRAM(10)
+           MOVE "FizzBuzz 1-100" TO WS-CHOICE-LABEL(10)
+           MOVE "EulerDriver" TO WS-CHOICE-PROGRAM(11)
+           MOVE "Run the full suite, Problem1-9" TO WS-CHOICE-LABEL(11)
+           .
+       B00-MenuLoop.
+           PERFORM C00-DisplayMenu
+           PERFORM C10-GetChoice
+           PERFORM C20-Dispatch
+           .
+       C00-DisplayMenu.
+           DISPLAY " "
+           DISPLAY "Project Euler Suite - Main Menu"
+           DISPLAY "--------------------------------"
+           PERFORM VARYING WS-CHOICE-IDX FROM 1 BY 1
+             UNTIL WS-CHOICE-IDX > 11
+             DISPLAY WS-CHOICE-IDX ". "
+               FUNCTION TRIM(WS-CHOICE-LABEL(WS-CHOICE-IDX))
+               " (" FUNCTION TRIM(WS-CHOICE-PROGRAM(WS-CHOICE-IDX)) ")"
+           END-PERFORM
+           DISPLAY "0. Exit"
+           DISPLAY "Enter choice: " WITH NO ADVANCING
+           .
+       C10-GetChoice.
+           ACCEPT WS-CHOICE
+             ON EXCEPTION
+               MOVE 0 TO WS-CHOICE
+           END-ACCEPT
+           .
+      ***** Dispatches to the chosen program by CALLing it directly
+      ***** off WS-CHOICE-PROGRAM, the same table-driven pattern
+      ***** EulerDriver uses for its own step loop, rather than an
+      ***** IF or EVALUATE per choice.
+       C20-Dispatch.
+           IF WS-CHOICE = 0
+             MOVE 'N' TO WS-CONTINUE
+           ELSE
+             IF WS-CHOICE > 0 AND WS-CHOICE < 12
+               MOVE 0 TO WS-EULER-RESULT
+               CALL WS-CHOICE-PROGRAM(WS-CHOICE)
+               IF WS-EULER-RESULT NOT = 0
+                 MOVE WS-EULER-RESULT TO WS-ANSWER-EDIT
+                 DISPLAY "Answer: " FUNCTION TRIM(WS-ANSWER-EDIT)
+               END-IF
+             ELSE
+               DISPLAY "Invalid choice, try again."
+             END-IF
+           END-IF
+           .
+      ***** Exit
+       END PROGRAM EulerMenu.
