@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+      *****************************************************************
+      *    Euler Batch
+      *
+      *    Runs Problem5 and Problem6 once for every N in a range,
+      *    instead of the single fixed-default CALL EulerDriver makes
+      *    to each, and writes one combined report line per N.
+      *
+      *    Each program's own A05-GetParameters checks a small
+      *    EXTERNAL override field (WS-P5-N-OVERRIDE / WS-P6-N-
+      *    OVERRIDE) before falling back to its command-line argument,
+      *    the same way every Problem program already hands its answer
+      *    back through the WS-EULER-RESULT EXTERNAL field; EulerBatch
+      *    sets the override ahead of each CALL and both programs run
+      *    their normal logic against that N.
+      *
+      *    Range is supplied on the command line:
+      *        eulerbatch <n-start> <n-end>
+      *    and defaults to 5-15 when not supplied.
+      *
+      *    CALLs Problem5, Problem6 and ReportFormat by name, so
+      *    unlike a standalone Problem program (compiled with only its
+      *    own LedgerWriter/ReportFormat) this one needs those called
+      *    programs' object code linked into the same run unit:
+      *    compile together with problem5.cbl, problem6.cbl,
+      *    ledgerwriter.cbl and reportformat.cbl in one cobc -x
+      *    invocation, eulerbatch.cbl listed first so it becomes the
+      *    executable's entry point.
+      *****************************************************************
+       PROGRAM-ID. EulerBatch.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-RPT-FILE
+             ASSIGN TO "project-euler/eulerbatch.rpt"
+             ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD BATCH-RPT-FILE.
+       01 BATCH-RPT-LINE PIC X(100).
+       WORKING-STORAGE SECTION.
+       01 WS-EULER-RESULT PIC 9(20) VALUE 0 EXTERNAL.
+       01 WS-P5-N-OVERRIDE PIC 9(2) VALUE 0 EXTERNAL.
+       01 WS-P6-N-OVERRIDE PIC 9(3) VALUE 0 EXTERNAL.
+       01 WS-N-START PIC 9(3) VALUE 5.
+       01 WS-N-END PIC 9(3) VALUE 15.
+       01 WS-N PIC 9(3).
+       01 WS-P5-ANSWER-EDIT PIC Z(19)9.
+       01 WS-P6-ANSWER-EDIT PIC Z(19)9.
+       01 WS-RPT-FMT-IDX PIC 9(1).
+       COPY EURPTFMT.
+       PROCEDURE DIVISION.
+       A00-Begin.
+           PERFORM A10-GetParameters
+           OPEN OUTPUT BATCH-RPT-FILE
+           PERFORM A20-WriteReportHeader
+           PERFORM VARYING WS-N FROM WS-N-START BY 1
+             UNTIL WS-N > WS-N-END
+             PERFORM B00-RunOneN
+           END-PERFORM
+           PERFORM A98-WriteReportFooter
+           CLOSE BATCH-RPT-FILE
+           GOBACK.
+      ***** End of Program execution
+      ***** Builds and writes the report's opening lines through the
+      ***** shared ReportFormat subprogram (see reportformat.cbl)
+      ***** instead of hand-formatting a title block here.
+       A20-WriteReportHeader.
+           MOVE 'H' TO EURPTFMT-MODE
+           MOVE "EulerBatch" TO EURPTFMT-PROGRAM
+           MOVE "Problem5/Problem6 - Batch Run Across N"
+             TO EURPTFMT-TITLE
+           CALL "ReportFormat" USING EURPTFMT-MODE EURPTFMT-PROGRAM
+             EURPTFMT-TITLE EURPTFMT-LINE-TBL EURPTFMT-LINE-COUNT
+           PERFORM VARYING WS-RPT-FMT-IDX FROM 1 BY 1
+             UNTIL WS-RPT-FMT-IDX > EURPTFMT-LINE-COUNT
+             MOVE EURPTFMT-LINE(WS-RPT-FMT-IDX) TO BATCH-RPT-LINE
+             WRITE BATCH-RPT-LINE
+           END-PERFORM
+           .
+      ***** Builds and writes the report's closing lines the same way.
+       A98-WriteReportFooter.
+           MOVE 'F' TO EURPTFMT-MODE
+           CALL "ReportFormat" USING EURPTFMT-MODE EURPTFMT-PROGRAM
+             EURPTFMT-TITLE EURPTFMT-LINE-TBL EURPTFMT-LINE-COUNT
+           PERFORM VARYING WS-RPT-FMT-IDX FROM 1 BY 1
+             UNTIL WS-RPT-FMT-IDX > EURPTFMT-LINE-COUNT
+             MOVE EURPTFMT-LINE(WS-RPT-FMT-IDX) TO BATCH-RPT-LINE
+             WRITE BATCH-RPT-LINE
+           END-PERFORM
+           .
+       A10-GetParameters.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-N-START FROM ARGUMENT-VALUE
+             ON EXCEPTION
+               MOVE 5 TO WS-N-START
+           END-ACCEPT
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-N-END FROM ARGUMENT-VALUE
+             ON EXCEPTION
+               MOVE 15 TO WS-N-END
+           END-ACCEPT
+           .
+      ***** Sets each program's override field ahead of its CALL so
+      ***** it runs its normal A00-Begin logic (including its own
+      ***** ledger write) against this N, then captures the answer
+      ***** back out of the shared WS-EULER-RESULT field before the
+      ***** next CALL overwrites it.
+       B00-RunOneN.
+           MOVE WS-N TO WS-P5-N-OVERRIDE
+           MOVE 0 TO WS-EULER-RESULT
+           CALL "Problem5"
+           MOVE WS-EULER-RESULT TO WS-P5-ANSWER-EDIT
+           MOVE WS-N TO WS-P6-N-OVERRIDE
+           MOVE 0 TO WS-EULER-RESULT
+           CALL "Problem6"
+           MOVE WS-EULER-RESULT TO WS-P6-ANSWER-EDIT
+           PERFORM C00-WriteBatchLine
+           .
+       C00-WriteBatchLine.
+           MOVE SPACES TO BATCH-RPT-LINE
+           STRING "N=" WS-N
+             "   Problem5=" FUNCTION TRIM(WS-P5-ANSWER-EDIT)
+             "   Problem6=" FUNCTION TRIM(WS-P6-ANSWER-EDIT)
+             DELIMITED BY SIZE INTO BATCH-RPT-LINE
+           WRITE BATCH-RPT-LINE
+           DISPLAY FUNCTION TRIM(BATCH-RPT-LINE)
+           .
+      ***** Exit
+       END PROGRAM EulerBatch.
