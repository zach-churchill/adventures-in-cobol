@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+      *****************************************************************
+      *    Euler Regress
+      *
+      *    Regression check for the whole suite: reads the control
+      *    file of expected answers (project-euler/euler.expected),
+      *    CALLs each Problem program listed there with its default
+      *    parameters, and compares the answer it comes back with
+      *    (via the WS-EULER-RESULT EXTERNAL field, the same field
+      *    EulerDriver reads) against the expected value on file.
+      *    Every run writes a PASS/FAIL line to the console and to a
+      *    consolidated report; a set-up shop can add or change an
+      *    expected answer by editing the control file, without
+      *    touching this program.
+      *
+      *    CALLs Problem1 through Problem9 and ReportFormat by name,
+      *    so unlike a standalone Problem program (compiled with only
+      *    its own LedgerWriter/ReportFormat) this one needs every
+      *    called program's object code linked into the same run
+      *    unit: compile together with problem1.cbl through
+      *    problem9.cbl, ledgerwriter.cbl, reportformat.cbl and
+      *    primetest.cbl in one cobc -x invocation, eulerregress.cbl
+      *    listed first so it becomes the executable's entry point.
+      *****************************************************************
+       PROGRAM-ID. EulerRegress.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXPECT-FILE ASSIGN TO "project-euler/euler.expected"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-EXPECT-STATUS-CD.
+           SELECT REGRESS-RPT-FILE
+             ASSIGN TO "project-euler/eulerregress.rpt"
+             ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EXPECT-FILE.
+       01 EXPECT-RECORD.
+           05 EXPECT-PROGRAM PIC X(12).
+           05 EXPECT-ANSWER PIC 9(20).
+       FD REGRESS-RPT-FILE.
+       01 REGRESS-RPT-LINE PIC X(100).
+       WORKING-STORAGE SECTION.
+       01 WS-EULER-RESULT PIC 9(20) VALUE 0 EXTERNAL.
+       01 WS-EXPECT-STATUS-CD PIC XX.
+       01 EOF-EXPECT-FILE PIC X VALUE 'N'.
+       01 WS-EXPECT-COUNT PIC 9(2) VALUE 0.
+       01 WS-EXPECT-TBL.
+           05 WS-EXPECT-ENTRY OCCURS 20 TIMES.
+               10 WS-EXPECT-PROGRAM PIC X(12).
+               10 WS-EXPECT-ANSWER PIC 9(20).
+       01 WS-EXPECT-IDX PIC 9(2).
+       01 WS-ACTUAL-EDIT PIC Z(19)9.
+       01 WS-EXPECT-EDIT PIC Z(19)9.
+       01 WS-PASS-COUNT PIC 9(2) VALUE 0.
+       01 WS-FAIL-COUNT PIC 9(2) VALUE 0.
+       01 WS-RESULT-CD PIC X(4).
+       01 WS-RPT-FMT-IDX PIC 9(1).
+       COPY EURPTFMT.
+       PROCEDURE DIVISION.
+       A00-Begin.
+           PERFORM A10-LoadExpected
+           OPEN OUTPUT REGRESS-RPT-FILE
+           PERFORM A20-WriteReportHeader
+           PERFORM VARYING WS-EXPECT-IDX FROM 1 BY 1
+             UNTIL WS-EXPECT-IDX > WS-EXPECT-COUNT
+             PERFORM B00-RunCheck
+           END-PERFORM
+           PERFORM A98-WriteReportFooter
+           CLOSE REGRESS-RPT-FILE
+           PERFORM A90-DisplaySummary
+           IF WS-FAIL-COUNT > 0
+             MOVE 16 TO RETURN-CODE
+           END-IF
+           GOBACK.
+      ***** End of Program execution
+      ***** Reads the control file into a table one line at a time,
+      ***** the same READ ... AT END loop style Problem8 uses to load
+      ***** its own input file, rather than reading it record by
+      ***** record as each check runs.
+       A10-LoadExpected.
+           OPEN INPUT EXPECT-FILE
+           IF WS-EXPECT-STATUS-CD NOT = "00"
+             DISPLAY "ABEND: cannot open control file "
+               "project-euler/euler.expected (status "
+               WS-EXPECT-STATUS-CD ")"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+           PERFORM WITH TEST AFTER UNTIL EOF-EXPECT-FILE = 'Y'
+             READ EXPECT-FILE
+               AT END MOVE 'Y' TO EOF-EXPECT-FILE
+               NOT AT END
+                 ADD 1 TO WS-EXPECT-COUNT
+                 MOVE EXPECT-PROGRAM TO
+                   WS-EXPECT-PROGRAM(WS-EXPECT-COUNT)
+                 MOVE EXPECT-ANSWER TO
+                   WS-EXPECT-ANSWER(WS-EXPECT-COUNT)
+             END-READ
+           END-PERFORM
+           CLOSE EXPECT-FILE
+           .
+      ***** Builds and writes the report's opening lines through the
+      ***** shared ReportFormat subprogram (see reportformat.cbl)
+      ***** instead of hand-formatting a title block here.
+       A20-WriteReportHeader.
+           MOVE 'H' TO EURPTFMT-MODE
+           MOVE "EulerRegress" TO EURPTFMT-PROGRAM
+           MOVE "Project Euler Suite - Regression Check"
+             TO EURPTFMT-TITLE
+           CALL "ReportFormat" USING EURPTFMT-MODE EURPTFMT-PROGRAM
+             EURPTFMT-TITLE EURPTFMT-LINE-TBL EURPTFMT-LINE-COUNT
+           PERFORM VARYING WS-RPT-FMT-IDX FROM 1 BY 1
+             UNTIL WS-RPT-FMT-IDX > EURPTFMT-LINE-COUNT
+             MOVE EURPTFMT-LINE(WS-RPT-FMT-IDX) TO REGRESS-RPT-LINE
+             WRITE REGRESS-RPT-LINE
+           END-PERFORM
+           .
+      ***** Builds and writes the report's closing lines the same way.
+       A98-WriteReportFooter.
+           MOVE 'F' TO EURPTFMT-MODE
+           CALL "ReportFormat" USING EURPTFMT-MODE EURPTFMT-PROGRAM
+             EURPTFMT-TITLE EURPTFMT-LINE-TBL EURPTFMT-LINE-COUNT
+           PERFORM VARYING WS-RPT-FMT-IDX FROM 1 BY 1
+             UNTIL WS-RPT-FMT-IDX > EURPTFMT-LINE-COUNT
+             MOVE EURPTFMT-LINE(WS-RPT-FMT-IDX) TO REGRESS-RPT-LINE
+             WRITE REGRESS-RPT-LINE
+           END-PERFORM
+           .
+      ***** CALLs the Problem program named in this control-file
+      ***** entry with its own defaults, and compares the answer it
+      ***** leaves in WS-EULER-RESULT against the expected value.
+       B00-RunCheck.
+           MOVE 0 TO WS-EULER-RESULT
+           CALL WS-EXPECT-PROGRAM(WS-EXPECT-IDX)
+           IF WS-EULER-RESULT = WS-EXPECT-ANSWER(WS-EXPECT-IDX)
+             MOVE "PASS" TO WS-RESULT-CD
+             ADD 1 TO WS-PASS-COUNT
+           ELSE
+             MOVE "FAIL" TO WS-RESULT-CD
+             ADD 1 TO WS-FAIL-COUNT
+           END-IF
+           MOVE WS-EULER-RESULT TO WS-ACTUAL-EDIT
+           MOVE WS-EXPECT-ANSWER(WS-EXPECT-IDX) TO WS-EXPECT-EDIT
+           PERFORM C00-WriteCheckLine
+           .
+       C00-WriteCheckLine.
+           MOVE SPACES TO REGRESS-RPT-LINE
+           STRING WS-RESULT-CD "  "
+             FUNCTION TRIM(WS-EXPECT-PROGRAM(WS-EXPECT-IDX))
+             "  expected=" FUNCTION TRIM(WS-EXPECT-EDIT)
+             "  actual=" FUNCTION TRIM(WS-ACTUAL-EDIT)
+             DELIMITED BY SIZE INTO REGRESS-RPT-LINE
+           WRITE REGRESS-RPT-LINE
+           DISPLAY FUNCTION TRIM(REGRESS-RPT-LINE)
+           .
+       A90-DisplaySummary.
+           DISPLAY " "
+           DISPLAY "Regression check complete: " WS-PASS-COUNT
+             " passed, " WS-FAIL-COUNT " failed"
+           .
+      ***** Exit
+       END PROGRAM EulerRegress.
