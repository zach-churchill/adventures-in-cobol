@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+      *****************************************************************
+      *    Prime Test
+      *
+      *    Callable subprogram that tests a single candidate number for
+      *    primality by trial division up to its square root. Kept as
+      *    a separate callable module (never compiled with -x), the
+      *    same way LedgerWriter and ReportFormat are, so every program
+      *    that needs a one-off primality test shares one routine
+      *    instead of reimplementing trial division on its own.
+      *
+      *    LK-CANDIDATE is the number to test.
+      *    LK-IS-PRIME is returned 'Y' or 'N'.
+      *
+      *    Not used by Problem7: its search already keeps a running
+      *    cache of every prime found so far and tests each candidate
+      *    against just that cache (see problem7.cbl's own C00-IsPrime),
+      *    which is faster than a fresh trial division from scratch and
+      *    is tied into its checkpoint/restart handling, so it is left
+      *    as its own paragraph rather than routed through here.
+      *****************************************************************
+       PROGRAM-ID. PrimeTest.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-LIMIT PIC 9(12).
+       01 WS-DIVISOR PIC 9(12).
+       LINKAGE SECTION.
+       01 LK-CANDIDATE PIC 9(12).
+       01 LK-IS-PRIME PIC X(1).
+       PROCEDURE DIVISION USING LK-CANDIDATE LK-IS-PRIME.
+       A00-Begin.
+           MOVE 'Y' TO LK-IS-PRIME
+           IF LK-CANDIDATE < 2
+             MOVE 'N' TO LK-IS-PRIME
+           ELSE
+             COMPUTE WS-LIMIT = FUNCTION SQRT(LK-CANDIDATE)
+             PERFORM VARYING WS-DIVISOR FROM 2 BY 1
+               UNTIL WS-DIVISOR > WS-LIMIT OR LK-IS-PRIME = 'N'
+               IF FUNCTION MOD(LK-CANDIDATE, WS-DIVISOR) = 0
+                 MOVE 'N' TO LK-IS-PRIME
+               END-IF
+             END-PERFORM
+           END-IF
+           GOBACK.
+      ***** Exit
+       END PROGRAM PrimeTest.
