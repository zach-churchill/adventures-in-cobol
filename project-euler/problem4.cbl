@@ -7,41 +7,370 @@
       *    9009 (91 * 99).
       *    Find the largest palindrome made from the product of two
       *    3-digit numbers.
+      *
+      *    One or more digit widths are supplied on the command line:
+      *        problem4 <digit-width> [digit-width ...]
+      *    and default to the pair 2 and 3, run side by side, when not
+      *    supplied. Each width gets its own independent search and its
+      *    own line in the results table; the answer carried back to
+      *    the ledger and to EulerDriver is the 3-digit result (the
+      *    original problem), or the largest result found if 3 was not
+      *    among the widths requested.
+      *
+      *    Each search also tracks its closest non-palindrome "near
+      *    miss": the product, among all those checked, whose value is
+      *    nearest to its own digit-reversal without matching it.
       *****************************************************************
        PROGRAM-ID. Problem4.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-FILE ASSIGN TO "project-euler/problem4.rpt"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-RPT-STATUS-CD.
        DATA DIVISION.
+       FILE SECTION.
+       FD RPT-FILE.
+       01 RPT-LINE PIC X(80).
        WORKING-STORAGE SECTION.
-       01 PRODUCT PIC 9(6).
-       01 LARGEST-PALINDROME PIC 9(6).
+       01 WS-RPT-STATUS-CD PIC XX.
+       01 PRODUCT PIC 9(12).
+       01 LARGEST-PALINDROME PIC 9(12) VALUE 0.
        01 PRODUCT-TALLY PIC 9(1).
-       01 PRODUCT-CHAR PIC X(6).
-       01 PRODUCT-REV-CHAR PIC X(6).
+       01 PRODUCT-EDIT PIC Z(11)9.
+       01 PRODUCT-CHAR PIC X(12).
+       01 PRODUCT-REV-CHAR PIC X(12).
        01 I PIC 9(7) VALUE 1.
        01 J PIC 9(7) VALUE 1.
-       01 UPPER-BOUND PIC 9(6) VALUE 999.
+       01 DIGIT-WIDTH PIC 9(2) VALUE 3.
+       01 LOWER-BOUND PIC 9(7) VALUE 1.
+       01 UPPER-BOUND PIC 9(7) VALUE 999.
+       01 BEST-I PIC 9(7) VALUE 0.
+       01 BEST-J PIC 9(7) VALUE 0.
+       01 WS-PRODUCT-REV-NUM PIC 9(12).
+       01 WS-DIFF PIC S9(12).
+       01 WS-NEARMISS-DIFF PIC 9(12).
+       01 WS-NEARMISS-PRODUCT PIC 9(12).
+       01 WS-NEARMISS-I PIC 9(7).
+       01 WS-NEARMISS-J PIC 9(7).
+       01 WS-NEARMISS-FOUND PIC 9(1).
+       01 WS-WIDTH-COUNT PIC 9(2) VALUE 0.
+       01 WS-MAX-SAFE-WIDTH PIC 9(2) VALUE 6.
+       01 WS-VALIDATE-IDX PIC 9(2).
+       01 WS-WIDTH-TBL.
+           05 WS-WIDTH PIC 9(2) OCCURS 10 TIMES.
+       01 WS-WIDTH-IDX PIC 9(2).
+       01 WS-ARG-NUM PIC 9(2) VALUE 1.
+       01 WS-MORE-ARGS PIC X(1) VALUE 'Y'.
+       01 WS-WIDTH-LIST PIC X(30).
+       01 WS-WIDTH-PTR PIC 9(3).
+       01 WS-WIDTH-EDIT PIC Z9.
+       01 WS-BEST-IDX PIC 9(2).
+       01 WS-RESULT-TBL.
+           05 WS-RESULT-ENTRY OCCURS 10 TIMES.
+               10 WS-RESULT-WIDTH PIC 9(2).
+               10 WS-RESULT-PALINDROME PIC 9(12).
+               10 WS-RESULT-I PIC 9(7).
+               10 WS-RESULT-J PIC 9(7).
+               10 WS-RESULT-NM-PRODUCT PIC 9(12).
+               10 WS-RESULT-NM-DIFF PIC 9(12).
+               10 WS-RESULT-NM-FOUND PIC 9(1).
+       01 WS-EULER-RESULT PIC 9(20) VALUE 0 EXTERNAL.
+       01 WS-LEDGER-PROGRAM PIC X(10) VALUE "Problem4".
+       01 WS-LEDGER-PARMS PIC X(60).
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-RPT-FMT-IDX PIC 9(1).
+       COPY EUTIME.
+       COPY EURPTFMT.
        PROCEDURE DIVISION.
        A00-Begin.
-           PERFORM B00-Implementation
-           DISPLAY "Largest Palindrome: " LARGEST-PALINDROME
+           PERFORM A01-StampRunDate
+           PERFORM A05-GetParameters
+           PERFORM A10-ValidateParameters
+           OPEN OUTPUT RPT-FILE
+           IF WS-RPT-STATUS-CD NOT = "00"
+             DISPLAY "ABEND: cannot open report file "
+               "project-euler/problem4.rpt (status "
+               WS-RPT-STATUS-CD ")"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+           PERFORM A02-WriteReportHeader
+           PERFORM VARYING WS-WIDTH-IDX FROM 1 BY 1
+             UNTIL WS-WIDTH-IDX > WS-WIDTH-COUNT
+             PERFORM B00-RunWidth
+           END-PERFORM
+           PERFORM C10-WriteResultsTable
+           PERFORM A98-WriteReportFooter
+           CLOSE RPT-FILE
+           PERFORM C20-SelectHeadlineAnswer
+           PERFORM H00-BuildWidthList
+           MOVE SPACES TO WS-LEDGER-PARMS
+           STRING "DIGIT-WIDTHS=" FUNCTION TRIM(WS-WIDTH-LIST)
+             DELIMITED BY SIZE INTO WS-LEDGER-PARMS
+           CALL "LedgerWriter" USING WS-LEDGER-PROGRAM WS-LEDGER-PARMS
+             WS-EULER-RESULT
+           PERFORM A99-ReportElapsedTime
            GOBACK.
       ***** End of Program execution
-       B00-Implementation.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > UPPER-BOUND
-             PERFORM VARYING J FROM 1 BY 1 UNTIL J > UPPER-BOUND
+      ***** Stamps the run with today's date and time-of-day so the
+      ***** console log and report file both show when this run
+      ***** happened, the same date/time convention the ledger uses.
+       A01-StampRunDate.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           DISPLAY "Run Date: " WS-RUN-DATE "  Run Time: " WS-RUN-TIME
+           .
+      ***** Reports the wall-clock elapsed time for the run, computed
+      ***** from the WS-RUN-TIME captured at A01-StampRunDate and the
+      ***** current time-of-day. Assumes the run does not cross
+      ***** midnight, as is true of every batch job in this suite.
+       A99-ReportElapsedTime.
+           ACCEPT WS-END-TIME FROM TIME
+           COMPUTE WS-ELAPSED-HSEC =
+             ((WS-END-HH - WS-RUN-HH) * 3600
+             + (WS-END-MM - WS-RUN-MM) * 60
+             + (WS-END-SS - WS-RUN-SS)) * 100
+             + (WS-END-HS - WS-RUN-HS)
+           COMPUTE WS-ELAPSED-SEC = WS-ELAPSED-HSEC / 100
+           COMPUTE WS-ELAPSED-REM = FUNCTION MOD(WS-ELAPSED-HSEC, 100)
+           DISPLAY "Elapsed Time: " WS-ELAPSED-SEC "."
+             WS-ELAPSED-REM " seconds"
+           .
+      ***** Builds and writes the report's opening lines through the
+      ***** shared ReportFormat subprogram (see reportformat.cbl)
+      ***** instead of hand-formatting a title block here.
+       A02-WriteReportHeader.
+           MOVE 'H' TO EURPTFMT-MODE
+           MOVE "Problem4" TO EURPTFMT-PROGRAM
+           MOVE "Largest Palindrome Product" TO EURPTFMT-TITLE
+           CALL "ReportFormat" USING EURPTFMT-MODE EURPTFMT-PROGRAM
+             EURPTFMT-TITLE EURPTFMT-LINE-TBL EURPTFMT-LINE-COUNT
+           PERFORM VARYING WS-RPT-FMT-IDX FROM 1 BY 1
+             UNTIL WS-RPT-FMT-IDX > EURPTFMT-LINE-COUNT
+             MOVE EURPTFMT-LINE(WS-RPT-FMT-IDX) TO RPT-LINE
+             WRITE RPT-LINE
+           END-PERFORM
+           .
+      ***** Builds and writes the report's closing lines the same way.
+       A98-WriteReportFooter.
+           MOVE 'F' TO EURPTFMT-MODE
+           CALL "ReportFormat" USING EURPTFMT-MODE EURPTFMT-PROGRAM
+             EURPTFMT-TITLE EURPTFMT-LINE-TBL EURPTFMT-LINE-COUNT
+           PERFORM VARYING WS-RPT-FMT-IDX FROM 1 BY 1
+             UNTIL WS-RPT-FMT-IDX > EURPTFMT-LINE-COUNT
+             MOVE EURPTFMT-LINE(WS-RPT-FMT-IDX) TO RPT-LINE
+             WRITE RPT-LINE
+           END-PERFORM
+           .
+      ***** One or more digit widths are read straight off the command
+      ***** line into WS-WIDTH-TBL, the same trailing-argument-list
+      ***** style Problem8 uses for its own variable-length file list;
+      ***** with none given, the side-by-side default of 2 and 3 is
+      ***** used.
+       A05-GetParameters.
+           PERFORM UNTIL WS-MORE-ARGS = 'N' OR WS-WIDTH-COUNT >= 10
+             DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+             ACCEPT WS-WIDTH-EDIT FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                 MOVE 'N' TO WS-MORE-ARGS
+             END-ACCEPT
+             IF WS-MORE-ARGS = 'Y'
+               ADD 1 TO WS-WIDTH-COUNT
+               COMPUTE WS-WIDTH(WS-WIDTH-COUNT) =
+                 FUNCTION NUMVAL(WS-WIDTH-EDIT)
+               ADD 1 TO WS-ARG-NUM
+             END-IF
+           END-PERFORM
+           IF WS-WIDTH-COUNT = 0
+             MOVE 2 TO WS-WIDTH-COUNT
+             MOVE 2 TO WS-WIDTH(1)
+             MOVE 3 TO WS-WIDTH(2)
+           END-IF
+           .
+      ***** Every requested width must leave room for both UPPER-BOUND
+      ***** (PIC 9(7)) and the largest PRODUCT two such numbers can
+      ***** form (PIC 9(12)) to hold their full value without silent
+      ***** truncation; a width of 7 or more overflows PRODUCT even
+      ***** though UPPER-BOUND itself still fits at width 7, so
+      ***** WS-MAX-SAFE-WIDTH is set below that boundary rather than
+      ***** at UPPER-BOUND's own limit. See problem2.cbl's
+      ***** A10-ValidateParameters for the same pattern.
+       A10-ValidateParameters.
+           PERFORM VARYING WS-VALIDATE-IDX FROM 1 BY 1
+             UNTIL WS-VALIDATE-IDX > WS-WIDTH-COUNT
+             IF WS-WIDTH(WS-VALIDATE-IDX) > WS-MAX-SAFE-WIDTH
+               DISPLAY "ABEND: digit width "
+                 WS-WIDTH(WS-VALIDATE-IDX)
+                 " exceeds the safe capacity of PRODUCT PIC 9(12) ("
+                 WS-MAX-SAFE-WIDTH " digits max); lower the width "
+                 "and rerun."
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+             END-IF
+           END-PERFORM
+           .
+      ***** Runs one width's search from a clean slate and files its
+      ***** result (and closest near miss) away in WS-RESULT-TBL for
+      ***** the side-by-side table at the end of the run.
+       B00-RunWidth.
+           MOVE WS-WIDTH(WS-WIDTH-IDX) TO DIGIT-WIDTH
+           COMPUTE UPPER-BOUND = 10 ** DIGIT-WIDTH - 1
+           COMPUTE LOWER-BOUND = 10 ** (DIGIT-WIDTH - 1)
+           MOVE 0 TO LARGEST-PALINDROME
+           MOVE 0 TO BEST-I
+           MOVE 0 TO BEST-J
+           MOVE 999999999999 TO WS-NEARMISS-DIFF
+           MOVE 0 TO WS-NEARMISS-FOUND
+           PERFORM D00-Search
+           MOVE DIGIT-WIDTH TO WS-RESULT-WIDTH(WS-WIDTH-IDX)
+           MOVE LARGEST-PALINDROME TO WS-RESULT-PALINDROME(WS-WIDTH-IDX)
+           MOVE BEST-I TO WS-RESULT-I(WS-WIDTH-IDX)
+           MOVE BEST-J TO WS-RESULT-J(WS-WIDTH-IDX)
+           MOVE WS-NEARMISS-PRODUCT TO
+             WS-RESULT-NM-PRODUCT(WS-WIDTH-IDX)
+           MOVE WS-NEARMISS-DIFF TO WS-RESULT-NM-DIFF(WS-WIDTH-IDX)
+           MOVE WS-NEARMISS-FOUND TO WS-RESULT-NM-FOUND(WS-WIDTH-IDX)
+           .
+      ***** Search from the top down instead of the bottom up: once
+      ***** I's best possible product (I times UPPER-BOUND) can no
+      ***** longer beat the largest palindrome found so far, every
+      ***** smaller I is hopeless too, so the outer loop can stop.
+      ***** The inner loop is bounded the same way and only visits
+      ***** J >= I, since J < I would just repeat a pair already
+      ***** tried with the factors swapped.
+      *****
+      ***** This pruning is what makes width 6 tractable, but it also
+      ***** means the "Palindrome:" lines C00-IsPalindrome writes to
+      ***** the report are not an exhaustive listing of every
+      ***** palindromic product in [LOWER-BOUND, UPPER-BOUND] - most
+      ***** of that range is never visited once the record-so-far
+      ***** makes it unreachable. The listing only ever contains
+      ***** palindromes actually encountered along this pruned
+      ***** top-down path; LARGEST-PALINDROME itself (the headline
+      ***** answer) is still exact, since no I,J pair that could beat
+      ***** it is ever skipped.
+       D00-Search.
+           PERFORM VARYING I FROM UPPER-BOUND BY -1
+             UNTIL I < LOWER-BOUND
+             OR I * UPPER-BOUND <= LARGEST-PALINDROME
+             PERFORM VARYING J FROM UPPER-BOUND BY -1
+               UNTIL J < I
+               OR I * J <= LARGEST-PALINDROME
                COMPUTE PRODUCT = I * J
                PERFORM C00-IsPalindrome
              END-PERFORM
-           END-PERFORM 
+           END-PERFORM
            .
+      ***** Leading zeros are stripped before reversing, so a product
+      ***** narrower than the working fields (e.g. 100) is still
+      ***** tested against its own digits instead of a zero-padded one.
+      ***** A product that misses being a palindrome is checked against
+      ***** the closest miss recorded so far for this width, so the
+      ***** results table can call out how close the search came.
        C00-IsPalindrome.
-           MOVE PRODUCT TO PRODUCT-CHAR
-           MOVE FUNCTION REVERSE(PRODUCT-CHAR) TO PRODUCT-REV-CHAR
+           MOVE PRODUCT TO PRODUCT-EDIT
+           MOVE SPACES TO PRODUCT-CHAR
+           MOVE SPACES TO PRODUCT-REV-CHAR
+           MOVE FUNCTION TRIM(PRODUCT-EDIT) TO PRODUCT-CHAR
+           MOVE FUNCTION REVERSE(FUNCTION TRIM(PRODUCT-EDIT))
+             TO PRODUCT-REV-CHAR
            IF PRODUCT-CHAR = PRODUCT-REV-CHAR
-             AND PRODUCT > LARGEST-PALINDROME
-             THEN MOVE PRODUCT TO LARGEST-PALINDROME
+             MOVE SPACES TO RPT-LINE
+             STRING "Palindrome: " PRODUCT "  (" I " x " J ")"
+               DELIMITED BY SIZE INTO RPT-LINE
+             WRITE RPT-LINE
+             IF PRODUCT > LARGEST-PALINDROME
+               MOVE PRODUCT TO LARGEST-PALINDROME
+               MOVE I TO BEST-I
+               MOVE J TO BEST-J
+             END-IF
+           ELSE
+             COMPUTE WS-PRODUCT-REV-NUM =
+               FUNCTION NUMVAL(FUNCTION TRIM(PRODUCT-REV-CHAR))
+             COMPUTE WS-DIFF =
+               FUNCTION ABS(PRODUCT - WS-PRODUCT-REV-NUM)
+             IF WS-DIFF < WS-NEARMISS-DIFF
+               MOVE WS-DIFF TO WS-NEARMISS-DIFF
+               MOVE PRODUCT TO WS-NEARMISS-PRODUCT
+               MOVE I TO WS-NEARMISS-I
+               MOVE J TO WS-NEARMISS-J
+               MOVE 1 TO WS-NEARMISS-FOUND
+             END-IF
            END-IF
            .
+      ***** Writes the side-by-side results table, one line per width
+      ***** requested, to both the report and the console.
+       C10-WriteResultsTable.
+           MOVE SPACES TO RPT-LINE
+           STRING "Digit-Width  Largest-Palindrome  Factors"
+             DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           DISPLAY FUNCTION TRIM(RPT-LINE)
+           PERFORM VARYING WS-WIDTH-IDX FROM 1 BY 1
+             UNTIL WS-WIDTH-IDX > WS-WIDTH-COUNT
+             MOVE SPACES TO RPT-LINE
+             STRING WS-RESULT-WIDTH(WS-WIDTH-IDX) "            "
+               WS-RESULT-PALINDROME(WS-WIDTH-IDX) "         ("
+               WS-RESULT-I(WS-WIDTH-IDX) " x "
+               WS-RESULT-J(WS-WIDTH-IDX) ")"
+               DELIMITED BY SIZE INTO RPT-LINE
+             WRITE RPT-LINE
+             DISPLAY FUNCTION TRIM(RPT-LINE)
+             IF WS-RESULT-NM-FOUND(WS-WIDTH-IDX) = 1
+               MOVE SPACES TO RPT-LINE
+               STRING "  Nearest miss: "
+                 WS-RESULT-NM-PRODUCT(WS-WIDTH-IDX) "  (off by "
+                 WS-RESULT-NM-DIFF(WS-WIDTH-IDX)
+                 " from its own reverse)"
+                 DELIMITED BY SIZE INTO RPT-LINE
+               WRITE RPT-LINE
+               DISPLAY FUNCTION TRIM(RPT-LINE)
+             END-IF
+           END-PERFORM
+           .
+      ***** The headline answer (the one carried to the ledger and to
+      ***** EulerDriver) is the 3-digit result when it was one of the
+      ***** widths requested, since that is the original problem; if
+      ***** 3 was not requested, the largest result across the widths
+      ***** that were is used instead.
+       C20-SelectHeadlineAnswer.
+           MOVE 0 TO WS-BEST-IDX
+           PERFORM VARYING WS-WIDTH-IDX FROM 1 BY 1
+             UNTIL WS-WIDTH-IDX > WS-WIDTH-COUNT
+             IF WS-RESULT-WIDTH(WS-WIDTH-IDX) = 3
+               MOVE WS-WIDTH-IDX TO WS-BEST-IDX
+               EXIT PERFORM
+             END-IF
+             IF WS-BEST-IDX = 0
+               MOVE WS-WIDTH-IDX TO WS-BEST-IDX
+             ELSE
+               IF WS-RESULT-PALINDROME(WS-WIDTH-IDX) >
+                 WS-RESULT-PALINDROME(WS-BEST-IDX)
+                 MOVE WS-WIDTH-IDX TO WS-BEST-IDX
+               END-IF
+             END-IF
+           END-PERFORM
+           MOVE WS-RESULT-PALINDROME(WS-BEST-IDX) TO WS-EULER-RESULT
+           .
+      ***** Renders the requested widths as a comma-separated list for
+      ***** the ledger's PARAMETERS field.
+       H00-BuildWidthList.
+           MOVE SPACES TO WS-WIDTH-LIST
+           MOVE 1 TO WS-WIDTH-PTR
+           PERFORM VARYING WS-WIDTH-IDX FROM 1 BY 1
+             UNTIL WS-WIDTH-IDX > WS-WIDTH-COUNT
+             IF WS-WIDTH-IDX > 1
+               STRING "," DELIMITED BY SIZE INTO WS-WIDTH-LIST
+                 WITH POINTER WS-WIDTH-PTR
+               END-STRING
+             END-IF
+             MOVE WS-WIDTH(WS-WIDTH-IDX) TO WS-WIDTH-EDIT
+             STRING FUNCTION TRIM(WS-WIDTH-EDIT) DELIMITED BY SIZE
+               INTO WS-WIDTH-LIST WITH POINTER WS-WIDTH-PTR
+             END-STRING
+           END-PERFORM
+           .
       ***** Exit
        END PROGRAM Problem4.
 
