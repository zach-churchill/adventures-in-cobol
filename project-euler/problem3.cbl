@@ -5,47 +5,247 @@
       *    The prime factors of 13,195 are 5, 7, 13, and 29.
       *    What is the largest prime factor of the number
       *    600,851,475,143?
+      *
+      *    NUM is supplied on the command line:
+      *        problem3 <num>
+      *    and defaults to 600851475143 when not supplied.
       *****************************************************************
        PROGRAM-ID. Problem3.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FACTOR-FILE ASSIGN TO "project-euler/problem3.factors"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FACTOR-STATUS-CD.
+           SELECT CKPT-FILE ASSIGN TO "project-euler/problem3.ckpt"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-CKPT-STATUS-CD.
        DATA DIVISION.
+       FILE SECTION.
+       FD FACTOR-FILE.
+       01 FACTOR-LINE PIC X(80).
+       FD CKPT-FILE.
+       01 CKPT-RECORD.
+           05 CKPT-NUM PIC 9(12).
+           05 CKPT-DIVISOR PIC 9(12).
+           05 CKPT-REMAINING PIC 9(12).
+           05 CKPT-RUN-STATE PIC X(1).
        WORKING-STORAGE SECTION.
        01 NUM PIC 9(12) VALUE 600851475143.
+       01 WS-REMAINING PIC 9(12).
        01 UPPER-BOUND PIC 9(12).
        01 LAST-PRIME PIC 9(12).
        01 CURRENT-DIVISOR PIC 9(12) VALUE 1.
        01 CURRENT-DIVISOR-PRIME PIC X(1) VALUE 'N'.
-       01 I PIC 9(12).
+       01 WS-HEARTBEAT-EVERY PIC 9(12) VALUE 1000000.
+       01 WS-CKPT-STATUS-CD PIC XX.
+       01 WS-FACTOR-STATUS-CD PIC XX.
+       01 WS-START-DIVISOR PIC 9(12) VALUE 1.
+       01 WS-RESUMED PIC X(1) VALUE 'N'.
+       01 WS-EULER-RESULT PIC 9(20) VALUE 0 EXTERNAL.
+       01 WS-LEDGER-PROGRAM PIC X(10) VALUE "Problem3".
+       01 WS-LEDGER-PARMS PIC X(60).
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-RPT-FMT-IDX PIC 9(1).
+       COPY EUTIME.
+       COPY EURPTFMT.
        PROCEDURE DIVISION.
        A00-Begin.
+           PERFORM A01-StampRunDate
+           PERFORM A05-GetParameters
            DISPLAY "Number: " NUM
+           MOVE NUM TO WS-REMAINING
+           PERFORM A06-CheckRestart
+           IF WS-RESUMED = 'Y'
+             OPEN EXTEND FACTOR-FILE
+           ELSE
+             OPEN OUTPUT FACTOR-FILE
+           END-IF
+           IF WS-FACTOR-STATUS-CD NOT = "00"
+             DISPLAY "ABEND: cannot open factor file "
+               "project-euler/problem3.factors (status "
+               WS-FACTOR-STATUS-CD ")"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+           IF WS-RESUMED = 'N'
+             PERFORM A02-WriteReportHeader
+           END-IF
            PERFORM B00-Implementation
+           PERFORM A98-WriteReportFooter
+           CLOSE FACTOR-FILE
+           PERFORM A07-CompleteCheckpoint
+           MOVE LAST-PRIME TO WS-EULER-RESULT
            DISPLAY "Largest Prime Factor: " LAST-PRIME
+           MOVE SPACES TO WS-LEDGER-PARMS
+           STRING "NUM=" NUM DELIMITED BY SIZE INTO WS-LEDGER-PARMS
+           CALL "LedgerWriter" USING WS-LEDGER-PROGRAM WS-LEDGER-PARMS
+             WS-EULER-RESULT
+           PERFORM A99-ReportElapsedTime
            GOBACK.
       ***** End of Program execution
+      ***** Stamps the run with today's date and time-of-day so the
+      ***** console log and report file both show when this run
+      ***** happened, the same date/time convention the ledger uses.
+       A01-StampRunDate.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           DISPLAY "Run Date: " WS-RUN-DATE "  Run Time: " WS-RUN-TIME
+           .
+      ***** Reports the wall-clock elapsed time for the run, computed
+      ***** from the WS-RUN-TIME captured at A01-StampRunDate and the
+      ***** current time-of-day. Assumes the run does not cross
+      ***** midnight, as is true of every batch job in this suite.
+       A99-ReportElapsedTime.
+           ACCEPT WS-END-TIME FROM TIME
+           COMPUTE WS-ELAPSED-HSEC =
+             ((WS-END-HH - WS-RUN-HH) * 3600
+             + (WS-END-MM - WS-RUN-MM) * 60
+             + (WS-END-SS - WS-RUN-SS)) * 100
+             + (WS-END-HS - WS-RUN-HS)
+           COMPUTE WS-ELAPSED-SEC = WS-ELAPSED-HSEC / 100
+           COMPUTE WS-ELAPSED-REM = FUNCTION MOD(WS-ELAPSED-HSEC, 100)
+           DISPLAY "Elapsed Time: " WS-ELAPSED-SEC "."
+             WS-ELAPSED-REM " seconds"
+           .
+      ***** Builds and writes the report's opening lines through the
+      ***** shared ReportFormat subprogram (see reportformat.cbl)
+      ***** instead of hand-formatting a title block here. Skipped on
+      ***** a resumed run, since the factor file already has one from
+      ***** the interrupted attempt and OPEN EXTEND appends past it.
+       A02-WriteReportHeader.
+           MOVE 'H' TO EURPTFMT-MODE
+           MOVE "Problem3" TO EURPTFMT-PROGRAM
+           MOVE "Largest Prime Factor" TO EURPTFMT-TITLE
+           CALL "ReportFormat" USING EURPTFMT-MODE EURPTFMT-PROGRAM
+             EURPTFMT-TITLE EURPTFMT-LINE-TBL EURPTFMT-LINE-COUNT
+           PERFORM VARYING WS-RPT-FMT-IDX FROM 1 BY 1
+             UNTIL WS-RPT-FMT-IDX > EURPTFMT-LINE-COUNT
+             MOVE EURPTFMT-LINE(WS-RPT-FMT-IDX) TO FACTOR-LINE
+             WRITE FACTOR-LINE
+           END-PERFORM
+           .
+      ***** Builds and writes the report's closing lines the same way.
+       A98-WriteReportFooter.
+           MOVE 'F' TO EURPTFMT-MODE
+           MOVE "Problem3" TO EURPTFMT-PROGRAM
+           CALL "ReportFormat" USING EURPTFMT-MODE EURPTFMT-PROGRAM
+             EURPTFMT-TITLE EURPTFMT-LINE-TBL EURPTFMT-LINE-COUNT
+           PERFORM VARYING WS-RPT-FMT-IDX FROM 1 BY 1
+             UNTIL WS-RPT-FMT-IDX > EURPTFMT-LINE-COUNT
+             MOVE EURPTFMT-LINE(WS-RPT-FMT-IDX) TO FACTOR-LINE
+             WRITE FACTOR-LINE
+           END-PERFORM
+           .
+       A05-GetParameters.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT NUM FROM ARGUMENT-VALUE
+             ON EXCEPTION
+               MOVE 600851475143 TO NUM
+           END-ACCEPT
+           .
+      ***** If a checkpoint exists for this same NUM and was left in a
+      ***** "running" state, resume the divisor search from where it
+      ***** left off instead of starting back at 1.
+       A06-CheckRestart.
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS-CD = "00"
+             READ CKPT-FILE
+               AT END CONTINUE
+               NOT AT END
+                 IF CKPT-NUM = NUM AND CKPT-RUN-STATE = 'R'
+                   MOVE CKPT-DIVISOR TO WS-START-DIVISOR
+                   MOVE CKPT-REMAINING TO WS-REMAINING
+                   MOVE 'Y' TO WS-RESUMED
+                   DISPLAY "Resuming from checkpoint at divisor "
+                     WS-START-DIVISOR
+                 END-IF
+             END-READ
+             CLOSE CKPT-FILE
+           END-IF
+           .
+       A07-CompleteCheckpoint.
+           OPEN OUTPUT CKPT-FILE
+           IF WS-CKPT-STATUS-CD NOT = "00"
+             DISPLAY "ABEND: cannot open checkpoint file "
+               "project-euler/problem3.ckpt (status "
+               WS-CKPT-STATUS-CD ")"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+           MOVE NUM TO CKPT-NUM
+           MOVE CURRENT-DIVISOR TO CKPT-DIVISOR
+           MOVE WS-REMAINING TO CKPT-REMAINING
+           MOVE 'C' TO CKPT-RUN-STATE
+           WRITE CKPT-RECORD
+           CLOSE CKPT-FILE
+           .
+       A08-SaveCheckpoint.
+           OPEN OUTPUT CKPT-FILE
+           IF WS-CKPT-STATUS-CD NOT = "00"
+             DISPLAY "ABEND: cannot open checkpoint file "
+               "project-euler/problem3.ckpt (status "
+               WS-CKPT-STATUS-CD ")"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+           MOVE NUM TO CKPT-NUM
+           MOVE CURRENT-DIVISOR TO CKPT-DIVISOR
+           MOVE WS-REMAINING TO CKPT-REMAINING
+           MOVE 'R' TO CKPT-RUN-STATE
+           WRITE CKPT-RECORD
+           CLOSE CKPT-FILE
+           .
+      ***** Trial-divides WS-REMAINING down as each prime factor is
+      ***** found, the same reduction problem5.cbl's factorization
+      ***** display uses, instead of trial-dividing the original NUM
+      ***** only up to its own square root. Dividing the factor back
+      ***** out of WS-REMAINING as soon as it is found shrinks
+      ***** UPPER-BOUND along with it, so a candidate like NUM itself
+      ***** being prime, or NUM having exactly one factor above
+      ***** sqrt(NUM), is still caught: whatever is left in
+      ***** WS-REMAINING once the loop passes its (shrinking) bound is
+      ***** itself prime and is picked up after the loop.
        B00-Implementation.
-      ***** Use SQRT(NUM) as upper bound because of Pollard's Rho
-           MOVE FUNCTION SQRT(NUM) TO UPPER-BOUND
-           PERFORM VARYING CURRENT-DIVISOR FROM 1 BY 1 UNTIL
-             CURRENT-DIVISOR >= UPPER-BOUND
-             IF FUNCTION MOD(NUM, CURRENT-DIVISOR) = 0
+           MOVE FUNCTION SQRT(WS-REMAINING) TO UPPER-BOUND
+           PERFORM VARYING CURRENT-DIVISOR FROM WS-START-DIVISOR BY 1
+             UNTIL CURRENT-DIVISOR >= UPPER-BOUND OR WS-REMAINING <= 1
+             IF CURRENT-DIVISOR > 1
+               AND FUNCTION MOD(WS-REMAINING, CURRENT-DIVISOR) = 0
                PERFORM C00-IsPrime
                IF CURRENT-DIVISOR-PRIME = 'Y'
-                 MOVE CURRENT-DIVISOR TO LAST-PRIME 
+                 MOVE CURRENT-DIVISOR TO LAST-PRIME
+                 MOVE SPACES TO FACTOR-LINE
+                 STRING "Prime factor: " CURRENT-DIVISOR
+                   DELIMITED BY SIZE INTO FACTOR-LINE
+                 WRITE FACTOR-LINE
+                 PERFORM UNTIL FUNCTION MOD(WS-REMAINING,
+                   CURRENT-DIVISOR) NOT = 0
+                   DIVIDE WS-REMAINING BY CURRENT-DIVISOR
+                     GIVING WS-REMAINING
+                 END-PERFORM
+                 COMPUTE UPPER-BOUND = FUNCTION SQRT(WS-REMAINING)
                END-IF
              END-IF
+             IF FUNCTION MOD(CURRENT-DIVISOR, WS-HEARTBEAT-EVERY) = 0
+               DISPLAY "...still searching, at divisor "
+                 CURRENT-DIVISOR " of " UPPER-BOUND
+               PERFORM A08-SaveCheckpoint
+             END-IF
            END-PERFORM
+           IF WS-REMAINING > 1
+             MOVE WS-REMAINING TO LAST-PRIME
+             MOVE SPACES TO FACTOR-LINE
+             STRING "Prime factor: " WS-REMAINING
+               DELIMITED BY SIZE INTO FACTOR-LINE
+             WRITE FACTOR-LINE
+           END-IF
            .
+      ***** Delegates to the shared PrimeTest subprogram (see
+      ***** primetest.cbl) rather than trial-dividing CURRENT-DIVISOR
+      ***** in-house.
        C00-IsPrime.
-           MOVE 'Y' TO CURRENT-DIVISOR-PRIME
-           PERFORM VARYING I FROM 2 BY 1 UNTIL I >= CURRENT-DIVISOR OR
-             CURRENT-DIVISOR-PRIME = 'N'
-
-             IF FUNCTION MOD(CURRENT-DIVISOR, I) = 0
-              MOVE 'N' TO CURRENT-DIVISOR-PRIME 
-              EXIT PERFORM
-             END-IF
-           END-PERFORM
+           CALL "PrimeTest" USING CURRENT-DIVISOR CURRENT-DIVISOR-PRIME
            .
       ***** Exit
        END PROGRAM Problem3.
