@@ -0,0 +1,290 @@
+//EULSUITE JOB (ACCTNO),'EULER SUITE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* EULSUITE - COMPILE, LINK-EDIT AND RUN THE PROJECT EULER SUITE
+//*
+//* ONE STEP PER PROGRAM, EACH GUARDED BY COND= SO THAT A COMPILE
+//* OR LINK-EDIT FAILURE ON AN EARLIER STEP SKIPS THAT PROGRAM'S
+//* RUN STEP WITHOUT ABENDING THE REST OF THE JOB STREAM. THE FINAL
+//* STEP RUNS EULERDRIVER, WHICH CALLS PROBLEM1 THROUGH PROBLEM9 IN
+//* SEQUENCE, AND ONLY RUNS IF EVERY PRIOR COMPILE/LINK STEP CAME
+//* BACK CLEAN.
+//*
+//* LEDGERWR, REPORTFMT AND PRIMETEST ARE LINK-EDITED INTO EACH
+//* PROBLEM PROGRAM'S OWN LOAD MODULE BELOW (SEE EACH LKEDn STEP'S
+//* INCLUDE DD STATEMENTS), SO THEY MUST EXIST AS THEIR OWN LOADLIB
+//* MEMBERS BEFORE COMPILE1 EVER RUNS. THESE THREE STEP PAIRS BUILD
+//* THOSE MEMBERS FIRST.
+//*****************************************************************
+//*
+//COMPLW   EXEC PGM=IGYCRCTL,PARM='LIB,APOST'
+//STEPLIB  DD DSN=SYS1.COMPILER,DISP=SHR
+//SYSIN    DD DSN=EULER.SOURCE(LEDGERWR),DISP=SHR
+//SYSLIN   DD DSN=&&LOADSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(3,3))
+//SYSPRINT DD SYSOUT=*
+//SYSLIB   DD DSN=EULER.COPYLIB,DISP=SHR
+//*
+//LKEDLW   EXEC PGM=IEWL,COND=(4,LT,COMPLW)
+//SYSLIN   DD DSN=&&LOADSET,DISP=(OLD,DELETE)
+//SYSLMOD  DD DSN=EULER.LOADLIB(LEDGERWR),DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//*
+//COMPRF   EXEC PGM=IGYCRCTL,PARM='LIB,APOST'
+//STEPLIB  DD DSN=SYS1.COMPILER,DISP=SHR
+//SYSIN    DD DSN=EULER.SOURCE(REPORTFMT),DISP=SHR
+//SYSLIN   DD DSN=&&LOADSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(3,3))
+//SYSPRINT DD SYSOUT=*
+//SYSLIB   DD DSN=EULER.COPYLIB,DISP=SHR
+//*
+//LKEDRF   EXEC PGM=IEWL,COND=(4,LT,COMPRF)
+//SYSLIN   DD DSN=&&LOADSET,DISP=(OLD,DELETE)
+//SYSLMOD  DD DSN=EULER.LOADLIB(REPORTFMT),DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//*
+//COMPPT   EXEC PGM=IGYCRCTL,PARM='LIB,APOST'
+//STEPLIB  DD DSN=SYS1.COMPILER,DISP=SHR
+//SYSIN    DD DSN=EULER.SOURCE(PRIMETEST),DISP=SHR
+//SYSLIN   DD DSN=&&LOADSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(3,3))
+//SYSPRINT DD SYSOUT=*
+//SYSLIB   DD DSN=EULER.COPYLIB,DISP=SHR
+//*
+//LKEDPT   EXEC PGM=IEWL,COND=(4,LT,COMPPT)
+//SYSLIN   DD DSN=&&LOADSET,DISP=(OLD,DELETE)
+//SYSLMOD  DD DSN=EULER.LOADLIB(PRIMETEST),DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//*
+//COMPILE1 EXEC PGM=IGYCRCTL,PARM='LIB,APOST'
+//STEPLIB  DD DSN=SYS1.COMPILER,DISP=SHR
+//SYSIN    DD DSN=EULER.SOURCE(PROBLEM1),DISP=SHR
+//SYSLIN   DD DSN=&&LOADSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(3,3))
+//SYSPRINT DD SYSOUT=*
+//SYSLIB   DD DSN=EULER.COPYLIB,DISP=SHR
+//*
+//LKED1    EXEC PGM=IEWL,COND=(4,LT,COMPILE1)
+//SYSLIN   DD DSN=&&LOADSET,DISP=(OLD,DELETE)
+//SYSLMOD  DD DSN=EULER.LOADLIB(PROBLEM1),DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//INCLUDE  DD DSN=EULER.LOADLIB(LEDGERWR),DISP=SHR
+//INCLUDE  DD DSN=EULER.LOADLIB(REPORTFMT),DISP=SHR
+//*
+//RUN1     EXEC PGM=PROBLEM1,COND=((4,LT,COMPILE1),(4,LT,LKED1))
+//STEPLIB  DD DSN=EULER.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//RPTFILE  DD DSN=EULER.PROBLEM1.RPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//*
+//COMPILE2 EXEC PGM=IGYCRCTL,PARM='LIB,APOST'
+//STEPLIB  DD DSN=SYS1.COMPILER,DISP=SHR
+//SYSIN    DD DSN=EULER.SOURCE(PROBLEM2),DISP=SHR
+//SYSLIN   DD DSN=&&LOADSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(3,3))
+//SYSPRINT DD SYSOUT=*
+//SYSLIB   DD DSN=EULER.COPYLIB,DISP=SHR
+//*
+//LKED2    EXEC PGM=IEWL,COND=(4,LT,COMPILE2)
+//SYSLIN   DD DSN=&&LOADSET,DISP=(OLD,DELETE)
+//SYSLMOD  DD DSN=EULER.LOADLIB(PROBLEM2),DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//INCLUDE  DD DSN=EULER.LOADLIB(LEDGERWR),DISP=SHR
+//INCLUDE  DD DSN=EULER.LOADLIB(REPORTFMT),DISP=SHR
+//*
+//RUN2     EXEC PGM=PROBLEM2,COND=((4,LT,COMPILE2),(4,LT,LKED2))
+//STEPLIB  DD DSN=EULER.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//RPTFILE  DD DSN=EULER.PROBLEM2.RPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//*
+//COMPILE3 EXEC PGM=IGYCRCTL,PARM='LIB,APOST'
+//STEPLIB  DD DSN=SYS1.COMPILER,DISP=SHR
+//SYSIN    DD DSN=EULER.SOURCE(PROBLEM3),DISP=SHR
+//SYSLIN   DD DSN=&&LOADSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(3,3))
+//SYSPRINT DD SYSOUT=*
+//SYSLIB   DD DSN=EULER.COPYLIB,DISP=SHR
+//*
+//LKED3    EXEC PGM=IEWL,COND=(4,LT,COMPILE3)
+//SYSLIN   DD DSN=&&LOADSET,DISP=(OLD,DELETE)
+//SYSLMOD  DD DSN=EULER.LOADLIB(PROBLEM3),DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//INCLUDE  DD DSN=EULER.LOADLIB(LEDGERWR),DISP=SHR
+//INCLUDE  DD DSN=EULER.LOADLIB(REPORTFMT),DISP=SHR
+//INCLUDE  DD DSN=EULER.LOADLIB(PRIMETEST),DISP=SHR
+//*
+//RUN3     EXEC PGM=PROBLEM3,COND=((4,LT,COMPILE3),(4,LT,LKED3))
+//STEPLIB  DD DSN=EULER.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//FACTORS  DD DSN=EULER.PROBLEM3.FACTORS,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CKPT     DD DSN=EULER.PROBLEM3.CKPT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//*
+//COMPILE4 EXEC PGM=IGYCRCTL,PARM='LIB,APOST'
+//STEPLIB  DD DSN=SYS1.COMPILER,DISP=SHR
+//SYSIN    DD DSN=EULER.SOURCE(PROBLEM4),DISP=SHR
+//SYSLIN   DD DSN=&&LOADSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(3,3))
+//SYSPRINT DD SYSOUT=*
+//SYSLIB   DD DSN=EULER.COPYLIB,DISP=SHR
+//*
+//LKED4    EXEC PGM=IEWL,COND=(4,LT,COMPILE4)
+//SYSLIN   DD DSN=&&LOADSET,DISP=(OLD,DELETE)
+//SYSLMOD  DD DSN=EULER.LOADLIB(PROBLEM4),DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//INCLUDE  DD DSN=EULER.LOADLIB(LEDGERWR),DISP=SHR
+//INCLUDE  DD DSN=EULER.LOADLIB(REPORTFMT),DISP=SHR
+//*
+//RUN4     EXEC PGM=PROBLEM4,COND=((4,LT,COMPILE4),(4,LT,LKED4))
+//STEPLIB  DD DSN=EULER.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//RPTFILE  DD DSN=EULER.PROBLEM4.RPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//*
+//COMPILE5 EXEC PGM=IGYCRCTL,PARM='LIB,APOST'
+//STEPLIB  DD DSN=SYS1.COMPILER,DISP=SHR
+//SYSIN    DD DSN=EULER.SOURCE(PROBLEM5),DISP=SHR
+//SYSLIN   DD DSN=&&LOADSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(3,3))
+//SYSPRINT DD SYSOUT=*
+//SYSLIB   DD DSN=EULER.COPYLIB,DISP=SHR
+//*
+//LKED5    EXEC PGM=IEWL,COND=(4,LT,COMPILE5)
+//SYSLIN   DD DSN=&&LOADSET,DISP=(OLD,DELETE)
+//SYSLMOD  DD DSN=EULER.LOADLIB(PROBLEM5),DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//INCLUDE  DD DSN=EULER.LOADLIB(LEDGERWR),DISP=SHR
+//INCLUDE  DD DSN=EULER.LOADLIB(REPORTFMT),DISP=SHR
+//*
+//RUN5     EXEC PGM=PROBLEM5,COND=((4,LT,COMPILE5),(4,LT,LKED5))
+//STEPLIB  DD DSN=EULER.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//COMPILE6 EXEC PGM=IGYCRCTL,PARM='LIB,APOST'
+//STEPLIB  DD DSN=SYS1.COMPILER,DISP=SHR
+//SYSIN    DD DSN=EULER.SOURCE(PROBLEM6),DISP=SHR
+//SYSLIN   DD DSN=&&LOADSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(3,3))
+//SYSPRINT DD SYSOUT=*
+//SYSLIB   DD DSN=EULER.COPYLIB,DISP=SHR
+//*
+//LKED6    EXEC PGM=IEWL,COND=(4,LT,COMPILE6)
+//SYSLIN   DD DSN=&&LOADSET,DISP=(OLD,DELETE)
+//SYSLMOD  DD DSN=EULER.LOADLIB(PROBLEM6),DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//INCLUDE  DD DSN=EULER.LOADLIB(LEDGERWR),DISP=SHR
+//INCLUDE  DD DSN=EULER.LOADLIB(REPORTFMT),DISP=SHR
+//*
+//RUN6     EXEC PGM=PROBLEM6,COND=((4,LT,COMPILE6),(4,LT,LKED6))
+//STEPLIB  DD DSN=EULER.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//COMPILE7 EXEC PGM=IGYCRCTL,PARM='LIB,APOST'
+//STEPLIB  DD DSN=SYS1.COMPILER,DISP=SHR
+//SYSIN    DD DSN=EULER.SOURCE(PROBLEM7),DISP=SHR
+//SYSLIN   DD DSN=&&LOADSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(3,3))
+//SYSPRINT DD SYSOUT=*
+//SYSLIB   DD DSN=EULER.COPYLIB,DISP=SHR
+//*
+//LKED7    EXEC PGM=IEWL,COND=(4,LT,COMPILE7)
+//SYSLIN   DD DSN=&&LOADSET,DISP=(OLD,DELETE)
+//SYSLMOD  DD DSN=EULER.LOADLIB(PROBLEM7),DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//INCLUDE  DD DSN=EULER.LOADLIB(LEDGERWR),DISP=SHR
+//INCLUDE  DD DSN=EULER.LOADLIB(REPORTFMT),DISP=SHR
+//*
+//RUN7     EXEC PGM=PROBLEM7,COND=((4,LT,COMPILE7),(4,LT,LKED7))
+//STEPLIB  DD DSN=EULER.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//PRIMES   DD DSN=EULER.PROBLEM7.PRIMES,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//CKPT     DD DSN=EULER.PROBLEM7.CKPT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//*
+//COMPILE8 EXEC PGM=IGYCRCTL,PARM='LIB,APOST'
+//STEPLIB  DD DSN=SYS1.COMPILER,DISP=SHR
+//SYSIN    DD DSN=EULER.SOURCE(PROBLEM8),DISP=SHR
+//SYSLIN   DD DSN=&&LOADSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(3,3))
+//SYSPRINT DD SYSOUT=*
+//SYSLIB   DD DSN=EULER.COPYLIB,DISP=SHR
+//*
+//LKED8    EXEC PGM=IEWL,COND=(4,LT,COMPILE8)
+//SYSLIN   DD DSN=&&LOADSET,DISP=(OLD,DELETE)
+//SYSLMOD  DD DSN=EULER.LOADLIB(PROBLEM8),DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//INCLUDE  DD DSN=EULER.LOADLIB(LEDGERWR),DISP=SHR
+//INCLUDE  DD DSN=EULER.LOADLIB(REPORTFMT),DISP=SHR
+//*
+//RUN8     EXEC PGM=PROBLEM8,COND=((4,LT,COMPILE8),(4,LT,LKED8))
+//STEPLIB  DD DSN=EULER.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//DIGITS   DD DSN=EULER.PROBLEM8.INPUT,DISP=SHR
+//*
+//COMPILE9 EXEC PGM=IGYCRCTL,PARM='LIB,APOST'
+//STEPLIB  DD DSN=SYS1.COMPILER,DISP=SHR
+//SYSIN    DD DSN=EULER.SOURCE(PROBLEM9),DISP=SHR
+//SYSLIN   DD DSN=&&LOADSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(3,3))
+//SYSPRINT DD SYSOUT=*
+//SYSLIB   DD DSN=EULER.COPYLIB,DISP=SHR
+//*
+//LKED9    EXEC PGM=IEWL,COND=(4,LT,COMPILE9)
+//SYSLIN   DD DSN=&&LOADSET,DISP=(OLD,DELETE)
+//SYSLMOD  DD DSN=EULER.LOADLIB(PROBLEM9),DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//INCLUDE  DD DSN=EULER.LOADLIB(LEDGERWR),DISP=SHR
+//INCLUDE  DD DSN=EULER.LOADLIB(REPORTFMT),DISP=SHR
+//*
+//RUN9     EXEC PGM=PROBLEM9,COND=((4,LT,COMPILE9),(4,LT,LKED9))
+//STEPLIB  DD DSN=EULER.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*****************************************************************
+//* THE DRIVER'S COND= LIST CARRIES FORWARD EVERY COMPILE AND
+//* LINK-EDIT STEP ABOVE, SINCE EULERDRIVER CALLS ALL NINE
+//* PROBLEM LOAD MODULES AND CANNOT PRODUCE A TRUSTWORTHY RUN
+//* REPORT IF ANY ONE OF THEM FAILED TO BUILD.
+//*****************************************************************
+//COMPILED EXEC PGM=IGYCRCTL,PARM='LIB,APOST'
+//STEPLIB  DD DSN=SYS1.COMPILER,DISP=SHR
+//SYSIN    DD DSN=EULER.SOURCE(EULERDRV),DISP=SHR
+//SYSLIN   DD DSN=&&LOADSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(3,3))
+//SYSPRINT DD SYSOUT=*
+//SYSLIB   DD DSN=EULER.COPYLIB,DISP=SHR
+//*
+//LKEDD    EXEC PGM=IEWL,COND=(4,LT,COMPILED)
+//SYSLIN   DD DSN=&&LOADSET,DISP=(OLD,DELETE)
+//SYSLMOD  DD DSN=EULER.LOADLIB(EULERDRV),DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//INCLUDE  DD DSN=EULER.LOADLIB(PROBLEM1),DISP=SHR
+//INCLUDE  DD DSN=EULER.LOADLIB(PROBLEM2),DISP=SHR
+//INCLUDE  DD DSN=EULER.LOADLIB(PROBLEM3),DISP=SHR
+//INCLUDE  DD DSN=EULER.LOADLIB(PROBLEM4),DISP=SHR
+//INCLUDE  DD DSN=EULER.LOADLIB(PROBLEM5),DISP=SHR
+//INCLUDE  DD DSN=EULER.LOADLIB(PROBLEM6),DISP=SHR
+//INCLUDE  DD DSN=EULER.LOADLIB(PROBLEM7),DISP=SHR
+//INCLUDE  DD DSN=EULER.LOADLIB(PROBLEM8),DISP=SHR
+//INCLUDE  DD DSN=EULER.LOADLIB(PROBLEM9),DISP=SHR
+//INCLUDE  DD DSN=EULER.LOADLIB(REPORTFMT),DISP=SHR
+//*
+//RUNDRV   EXEC PGM=EULERDRV,
+//             COND=((4,LT,COMPILE1),(4,LT,LKED1),
+//             (4,LT,COMPILE2),(4,LT,LKED2),
+//             (4,LT,COMPILE3),(4,LT,LKED3),
+//             (4,LT,COMPILE4),(4,LT,LKED4),
+//             (4,LT,COMPILE5),(4,LT,LKED5),
+//             (4,LT,COMPILE6),(4,LT,LKED6),
+//             (4,LT,COMPILE7),(4,LT,LKED7),
+//             (4,LT,COMPILE8),(4,LT,LKED8),
+//             (4,LT,COMPILE9),(4,LT,LKED9),
+//             (4,LT,COMPILED),(4,LT,LKEDD))
+//STEPLIB  DD DSN=EULER.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//RUNRPT   DD DSN=EULER.EULERDRV.RPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//
