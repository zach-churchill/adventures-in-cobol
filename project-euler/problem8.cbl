@@ -30,37 +30,152 @@
       *    Find the thirteen adjacent digits in the 1000-digit number
       *    that have the greatest product. What is the value of this
       *    product?
+      *
+      *    Window size and one or more input files are supplied on the
+      *    command line:
+      *        problem8 <window-size> <datafile> [datafile ...]
+      *    and default to 13 and project-euler/1000digits.dat when not
+      *    supplied. Each file is scanned in turn and the greatest
+      *    product overall, across every file, is reported at the end.
       *****************************************************************
        PROGRAM-ID. Problem8.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT DAT-FILE ASSIGN TO "project-euler/1000digits.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DAT-FILE ASSIGN TO DYNAMIC WS-DAT-FILENAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-DAT-STATUS-CD.
        DATA DIVISION.
        FILE SECTION.
        FD DAT-FILE BLOCK CONTAINS 0 RECORDS.
        01 DAT-FILE-N PIC X(1000).
        WORKING-STORAGE SECTION.
+       01 WS-DAT-FILENAME PIC X(255)
+          VALUE "project-euler/1000digits.dat".
+       01 WS-DAT-STATUS-CD PIC XX.
        01 N PIC X(1000).
        01 EOF-DAT-FILE PIC X.
        01 COVER-SIZE PIC 9(2) VALUE 13.
-       01 N-SEGMENT PIC X(13).
+       01 N-SEGMENT PIC X(99).
        01 GREATEST-PRODUCT PIC 9(18) VALUE 0.
        01 PRODUCT PIC 9(18) VALUE 0.
        01 I PIC 9(4) VALUE 0.
        01 J PIC 9(2) VALUE 0.
+       01 WS-DATA-LEN PIC 9(4) VALUE 0.
+       01 WS-VALIDATE-IDX PIC 9(4) VALUE 0.
+       01 WS-BEST-START PIC 9(4) VALUE 0.
+       01 WS-BEST-SEGMENT PIC X(99).
+       01 WS-ARG-NUM PIC 9(3) VALUE 2.
+       01 WS-MORE-ARGS PIC X(1) VALUE 'Y'.
+       01 WS-FILE-COUNT PIC 9(3) VALUE 0.
+       01 WS-FILE-IDX PIC 9(3) VALUE 0.
+       01 WS-FILE-LIST.
+           05 WS-FILE-ENTRY PIC X(255) OCCURS 50 TIMES.
+       01 WS-OVERALL-BEST-PRODUCT PIC 9(18) VALUE 0.
+       01 WS-OVERALL-BEST-FILE PIC X(255).
+       01 WS-OVERALL-BEST-START PIC 9(4) VALUE 0.
+       01 WS-OVERALL-BEST-SEGMENT PIC X(99).
+       01 WS-EULER-RESULT PIC 9(20) VALUE 0 EXTERNAL.
+       01 WS-LEDGER-PROGRAM PIC X(10) VALUE "Problem8".
+       01 WS-LEDGER-PARMS PIC X(60).
+       01 WS-RUN-DATE PIC 9(8).
+       COPY EUTIME.
        PROCEDURE DIVISION.
        A00-Begin.
-           PERFORM B00-Setup
-           DISPLAY N
-           PERFORM C00-Implementation
-           DISPLAY "Greatest " COVER-SIZE " digit product is "
-             GREATEST-PRODUCT
+           PERFORM A01-StampRunDate
+           PERFORM A05-GetParameters
+           PERFORM VARYING WS-FILE-IDX FROM 1 BY 1
+             UNTIL WS-FILE-IDX > WS-FILE-COUNT
+             MOVE WS-FILE-ENTRY(WS-FILE-IDX) TO WS-DAT-FILENAME
+             MOVE 0 TO GREATEST-PRODUCT
+             MOVE 0 TO WS-BEST-START
+             PERFORM B00-Setup
+             PERFORM A10-ValidateInput
+             DISPLAY N
+             PERFORM C00-Implementation
+             DISPLAY "Greatest " COVER-SIZE " digit product is "
+               GREATEST-PRODUCT " in " FUNCTION TRIM(WS-DAT-FILENAME)
+             DISPLAY "Winning segment: " FUNCTION TRIM(WS-BEST-SEGMENT)
+               " starting at position " WS-BEST-START
+             IF GREATEST-PRODUCT > WS-OVERALL-BEST-PRODUCT
+               MOVE GREATEST-PRODUCT TO WS-OVERALL-BEST-PRODUCT
+               MOVE WS-DAT-FILENAME TO WS-OVERALL-BEST-FILE
+               MOVE WS-BEST-START TO WS-OVERALL-BEST-START
+               MOVE WS-BEST-SEGMENT TO WS-OVERALL-BEST-SEGMENT
+             END-IF
+           END-PERFORM
+           MOVE WS-OVERALL-BEST-PRODUCT TO WS-EULER-RESULT
+           DISPLAY " "
+           DISPLAY "Overall greatest " COVER-SIZE " digit product is "
+             WS-OVERALL-BEST-PRODUCT " in file "
+             FUNCTION TRIM(WS-OVERALL-BEST-FILE)
+           DISPLAY "Winning segment: "
+             FUNCTION TRIM(WS-OVERALL-BEST-SEGMENT)
+             " starting at position " WS-OVERALL-BEST-START
+           MOVE SPACES TO WS-LEDGER-PARMS
+           STRING "COVER-SIZE=" COVER-SIZE " FILE-COUNT=" WS-FILE-COUNT
+             DELIMITED BY SIZE INTO WS-LEDGER-PARMS
+           CALL "LedgerWriter" USING WS-LEDGER-PROGRAM WS-LEDGER-PARMS
+             WS-EULER-RESULT
+           PERFORM A99-ReportElapsedTime
            GOBACK.
       ***** End of Program Execution
+      ***** Stamps the run with today's date and time-of-day so the
+      ***** console log both shows when this run happened, the same
+      ***** date/time convention the ledger uses.
+       A01-StampRunDate.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           DISPLAY "Run Date: " WS-RUN-DATE "  Run Time: " WS-RUN-TIME
+           .
+      ***** Reports the wall-clock elapsed time for the run, computed
+      ***** from the WS-RUN-TIME captured at A01-StampRunDate and the
+      ***** current time-of-day. Assumes the run does not cross
+      ***** midnight, as is true of every batch job in this suite.
+       A99-ReportElapsedTime.
+           ACCEPT WS-END-TIME FROM TIME
+           COMPUTE WS-ELAPSED-HSEC =
+             ((WS-END-HH - WS-RUN-HH) * 3600
+             + (WS-END-MM - WS-RUN-MM) * 60
+             + (WS-END-SS - WS-RUN-SS)) * 100
+             + (WS-END-HS - WS-RUN-HS)
+           COMPUTE WS-ELAPSED-SEC = WS-ELAPSED-HSEC / 100
+           COMPUTE WS-ELAPSED-REM = FUNCTION MOD(WS-ELAPSED-HSEC, 100)
+           DISPLAY "Elapsed Time: " WS-ELAPSED-SEC "."
+             WS-ELAPSED-REM " seconds"
+           .
+       A05-GetParameters.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT COVER-SIZE FROM ARGUMENT-VALUE
+             ON EXCEPTION
+               MOVE 13 TO COVER-SIZE
+           END-ACCEPT
+           PERFORM UNTIL WS-MORE-ARGS = 'N' OR WS-FILE-COUNT >= 50
+             DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+             ACCEPT WS-DAT-FILENAME FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                 MOVE 'N' TO WS-MORE-ARGS
+             END-ACCEPT
+             IF WS-MORE-ARGS = 'Y'
+               ADD 1 TO WS-FILE-COUNT
+               MOVE WS-DAT-FILENAME TO WS-FILE-ENTRY(WS-FILE-COUNT)
+               ADD 1 TO WS-ARG-NUM
+             END-IF
+           END-PERFORM
+           IF WS-FILE-COUNT = 0
+             MOVE 1 TO WS-FILE-COUNT
+             MOVE "project-euler/1000digits.dat" TO WS-FILE-ENTRY(1)
+           END-IF
+           .
        B00-Setup.
            OPEN INPUT DAT-FILE
+           IF WS-DAT-STATUS-CD NOT = "00"
+             DISPLAY "ABEND: cannot open input file "
+               FUNCTION TRIM(WS-DAT-FILENAME)
+               " (status " WS-DAT-STATUS-CD ")"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
            PERFORM WITH TEST AFTER UNTIL EOF-DAT-FILE = "Y"
              READ DAT-FILE
                AT END MOVE "Y" TO EOF-DAT-FILE
@@ -70,9 +185,37 @@
              END-READ
            END-PERFORM
            CLOSE DAT-FILE
+           COMPUTE WS-DATA-LEN = FUNCTION LENGTH(FUNCTION TRIM(N))
+           .
+      ***** Confirms the input record is usable before the search runs:
+      ***** a non-empty string of digits, with a window size that
+      ***** actually fits inside it.
+       A10-ValidateInput.
+           IF WS-DATA-LEN = 0
+             DISPLAY "ABEND: input file " FUNCTION TRIM(WS-DAT-FILENAME)
+               " contained no data"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+           IF COVER-SIZE = 0 OR COVER-SIZE > WS-DATA-LEN
+             DISPLAY "ABEND: window size " COVER-SIZE
+               " does not fit within " WS-DATA-LEN " digits of input"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+           PERFORM VARYING WS-VALIDATE-IDX FROM 1 BY 1
+             UNTIL WS-VALIDATE-IDX > WS-DATA-LEN
+             IF N(WS-VALIDATE-IDX:1) IS NOT NUMERIC
+               DISPLAY "ABEND: non-digit character at position "
+                 WS-VALIDATE-IDX " of input"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+             END-IF
+           END-PERFORM
            .
        C00-Implementation.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 1000 - COVER-SIZE + 1
+           PERFORM VARYING I FROM 1 BY 1
+             UNTIL I > WS-DATA-LEN - COVER-SIZE + 1
              MOVE 1 TO PRODUCT
              MOVE N(I:COVER-SIZE) TO N-SEGMENT
              PERFORM VARYING J FROM 1 BY 1 UNTIL J > COVER-SIZE
@@ -81,6 +224,9 @@
              END-PERFORM
              IF PRODUCT > GREATEST-PRODUCT
              THEN MOVE PRODUCT TO GREATEST-PRODUCT
+                  MOVE I TO WS-BEST-START
+                  MOVE SPACES TO WS-BEST-SEGMENT
+                  MOVE N-SEGMENT(1:COVER-SIZE) TO WS-BEST-SEGMENT
              END-IF
            END-PERFORM 
            .
