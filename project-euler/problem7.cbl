@@ -5,11 +5,43 @@
       *    By listing the first six prime numbers: 2, 3, 5, 7, 11, and
       *    13, we can see that the 6th prime is 13.
       *    What is the 10,001st prime number?
+      *
+      *    N is supplied on the command line:
+      *        problem7 <n>
+      *    and defaults to 10001 when not supplied.
       *****************************************************************
        PROGRAM-ID. Problem7.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRIME-FILE ASSIGN TO "project-euler/problem7.primes"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-PRIME-STATUS-CD.
+           SELECT CKPT-FILE ASSIGN TO "project-euler/problem7.ckpt"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-CKPT-STATUS-CD.
        DATA DIVISION.
+       FILE SECTION.
+       FD PRIME-FILE.
+       01 PRIME-LINE PIC X(80).
+       FD CKPT-FILE.
+       01 CKPT-RECORD.
+           05 CKPT-N PIC 9(5).
+           05 CKPT-I PIC 9(13).
+           05 CKPT-N-PRIMES-FND PIC 9(13).
+           05 CKPT-NTH-PRIME PIC 9(13).
+           05 CKPT-RUN-STATE PIC X(1).
        WORKING-STORAGE SECTION.
+       01 WS-CKPT-STATUS-CD PIC XX.
+       01 WS-PRIME-STATUS-CD PIC XX.
+       01 WS-RESUMED PIC X(1) VALUE 'N'.
+       01 WS-START-I PIC 9(13) VALUE 3.
+       01 WS-HEARTBEAT-EVERY PIC 9(13) VALUE 1000000.
+       01 WS-REBUILD-PART1 PIC X(80).
+       01 WS-REBUILD-PART2 PIC X(80).
+       01 WS-HEADER-LINE-COUNT PIC 9(1) VALUE 3.
+       01 WS-SKIP-IDX PIC 9(1).
+       01 WS-LOOP-COUNT PIC 9(13) VALUE 0.
        01 N PIC 9(5) VALUE 10001.
        01 N-PRIMES-FND PIC 9(13) VALUE 1.
        01 NTH-PRIME PIC 9(13) VALUE 2.
@@ -17,31 +49,252 @@
        01 I PIC 9(13) VALUE 0.
        01 J PIC 9(13) VALUE 0.
        01 SQRT-LIMIT PIC 9(13) VALUE 0.
+       01 WS-PRIME-TBL.
+           05 WS-PRIME-ENTRY PIC 9(13) OCCURS 100000 TIMES.
+       01 WS-EULER-RESULT PIC 9(20) VALUE 0 EXTERNAL.
+       01 WS-LEDGER-PROGRAM PIC X(10) VALUE "Problem7".
+       01 WS-LEDGER-PARMS PIC X(60).
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-RPT-FMT-IDX PIC 9(1).
+       COPY EUTIME.
+       COPY EUPARM.
+       COPY EURPTFMT.
        PROCEDURE DIVISION.
        A00-Begin.
+           PERFORM A01-StampRunDate
+           PERFORM A05-GetParameters
+           MOVE NTH-PRIME TO WS-PRIME-ENTRY(1)
+           PERFORM A06-CheckRestart
+           IF WS-RESUMED = 'Y'
+             OPEN EXTEND PRIME-FILE
+           ELSE
+             OPEN OUTPUT PRIME-FILE
+             PERFORM A02-WriteReportHeader
+             PERFORM C10-WritePrimeRecord
+           END-IF
+           IF WS-PRIME-STATUS-CD NOT = "00"
+             DISPLAY "ABEND: cannot open prime file "
+               "project-euler/problem7.primes (status "
+               WS-PRIME-STATUS-CD ")"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
            PERFORM B00-Implementation
+           PERFORM A98-WriteReportFooter
+           CLOSE PRIME-FILE
+           PERFORM A07-CompleteCheckpoint
+           MOVE NTH-PRIME TO WS-EULER-RESULT
            DISPLAY "The " N "th prime is " NTH-PRIME
+           MOVE SPACES TO WS-LEDGER-PARMS
+           STRING "N=" N DELIMITED BY SIZE INTO WS-LEDGER-PARMS
+           CALL "LedgerWriter" USING WS-LEDGER-PROGRAM WS-LEDGER-PARMS
+             WS-EULER-RESULT
+           PERFORM A99-ReportElapsedTime
            GOBACK.
       ***** End of Program Execution
+      ***** Stamps the run with today's date and time-of-day so the
+      ***** console log and report file both show when this run
+      ***** happened, the same date/time convention the ledger uses.
+       A01-StampRunDate.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           DISPLAY "Run Date: " WS-RUN-DATE "  Run Time: " WS-RUN-TIME
+           .
+      ***** Reports the wall-clock elapsed time for the run, computed
+      ***** from the WS-RUN-TIME captured at A01-StampRunDate and the
+      ***** current time-of-day. Assumes the run does not cross
+      ***** midnight, as is true of every batch job in this suite.
+       A99-ReportElapsedTime.
+           ACCEPT WS-END-TIME FROM TIME
+           COMPUTE WS-ELAPSED-HSEC =
+             ((WS-END-HH - WS-RUN-HH) * 3600
+             + (WS-END-MM - WS-RUN-MM) * 60
+             + (WS-END-SS - WS-RUN-SS)) * 100
+             + (WS-END-HS - WS-RUN-HS)
+           COMPUTE WS-ELAPSED-SEC = WS-ELAPSED-HSEC / 100
+           COMPUTE WS-ELAPSED-REM = FUNCTION MOD(WS-ELAPSED-HSEC, 100)
+           DISPLAY "Elapsed Time: " WS-ELAPSED-SEC "."
+             WS-ELAPSED-REM " seconds"
+           .
+      ***** Builds and writes the report's opening lines through the
+      ***** shared ReportFormat subprogram (see reportformat.cbl)
+      ***** instead of hand-formatting a title block here. Only
+      ***** called on a fresh OPEN OUTPUT, never on a resumed run,
+      ***** since OPEN EXTEND appends past whatever header the
+      ***** interrupted run already wrote.
+       A02-WriteReportHeader.
+           MOVE 'H' TO EURPTFMT-MODE
+           MOVE "Problem7" TO EURPTFMT-PROGRAM
+           MOVE "10,001st Prime" TO EURPTFMT-TITLE
+           CALL "ReportFormat" USING EURPTFMT-MODE EURPTFMT-PROGRAM
+             EURPTFMT-TITLE EURPTFMT-LINE-TBL EURPTFMT-LINE-COUNT
+           PERFORM VARYING WS-RPT-FMT-IDX FROM 1 BY 1
+             UNTIL WS-RPT-FMT-IDX > EURPTFMT-LINE-COUNT
+             MOVE EURPTFMT-LINE(WS-RPT-FMT-IDX) TO PRIME-LINE
+             WRITE PRIME-LINE
+           END-PERFORM
+           .
+      ***** Builds and writes the report's closing lines the same way.
+       A98-WriteReportFooter.
+           MOVE 'F' TO EURPTFMT-MODE
+           MOVE "Problem7" TO EURPTFMT-PROGRAM
+           CALL "ReportFormat" USING EURPTFMT-MODE EURPTFMT-PROGRAM
+             EURPTFMT-TITLE EURPTFMT-LINE-TBL EURPTFMT-LINE-COUNT
+           PERFORM VARYING WS-RPT-FMT-IDX FROM 1 BY 1
+             UNTIL WS-RPT-FMT-IDX > EURPTFMT-LINE-COUNT
+             MOVE EURPTFMT-LINE(WS-RPT-FMT-IDX) TO PRIME-LINE
+             WRITE PRIME-LINE
+           END-PERFORM
+           .
+      ***** Command-line value is staged through the shared EUPARM
+      ***** table (see copybooks/EUPARM.cpy) before being converted
+      ***** into N.
+       A05-GetParameters.
+           MOVE SPACES TO EUPARM-CARD
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT EUPARM-VALUE(1) FROM ARGUMENT-VALUE
+             ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF EUPARM-VALUE(1) = SPACES
+             MOVE 10001 TO N
+           ELSE
+             COMPUTE N = FUNCTION NUMVAL(EUPARM-VALUE(1))
+           END-IF
+           .
+      ***** If a checkpoint exists for this same N and was left in a
+      ***** "running" state, resume the search from where it left off
+      ***** instead of starting back at 3, after rebuilding the prime
+      ***** cache from the primes list already on disk.
+       A06-CheckRestart.
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS-CD = "00"
+             READ CKPT-FILE
+               AT END CONTINUE
+               NOT AT END
+                 IF CKPT-N = N AND CKPT-RUN-STATE = 'R'
+                   COMPUTE WS-START-I = CKPT-I + 2
+                   MOVE CKPT-N-PRIMES-FND TO N-PRIMES-FND
+                   MOVE CKPT-NTH-PRIME TO NTH-PRIME
+                   MOVE 'Y' TO WS-RESUMED
+                   DISPLAY "Resuming from checkpoint at I = "
+                     WS-START-I
+                   PERFORM A09-RebuildPrimeCache
+                 END-IF
+             END-READ
+             CLOSE CKPT-FILE
+           END-IF
+           .
+       A07-CompleteCheckpoint.
+           OPEN OUTPUT CKPT-FILE
+           IF WS-CKPT-STATUS-CD NOT = "00"
+             DISPLAY "ABEND: cannot open checkpoint file "
+               "project-euler/problem7.ckpt (status "
+               WS-CKPT-STATUS-CD ")"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+           MOVE N TO CKPT-N
+           MOVE I TO CKPT-I
+           MOVE N-PRIMES-FND TO CKPT-N-PRIMES-FND
+           MOVE NTH-PRIME TO CKPT-NTH-PRIME
+           MOVE 'C' TO CKPT-RUN-STATE
+           WRITE CKPT-RECORD
+           CLOSE CKPT-FILE
+           .
+       A08-SaveCheckpoint.
+           OPEN OUTPUT CKPT-FILE
+           IF WS-CKPT-STATUS-CD NOT = "00"
+             DISPLAY "ABEND: cannot open checkpoint file "
+               "project-euler/problem7.ckpt (status "
+               WS-CKPT-STATUS-CD ")"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+           MOVE N TO CKPT-N
+           MOVE I TO CKPT-I
+           MOVE N-PRIMES-FND TO CKPT-N-PRIMES-FND
+           MOVE NTH-PRIME TO CKPT-NTH-PRIME
+           MOVE 'R' TO CKPT-RUN-STATE
+           WRITE CKPT-RECORD
+           CLOSE CKPT-FILE
+           .
+      ***** Reloads the primes found by the interrupted run from
+      ***** PRIME-FILE's text records so trial division has the same
+      ***** cache it would have built up in memory the first time.
+      ***** The file's first WS-HEADER-LINE-COUNT records are
+      ***** ReportFormat's title/program-date-time/rule header lines
+      ***** (see reportformat.cbl's B00-BuildHeader, which always
+      ***** builds exactly 3), not "Prime N: value" records, and are
+      ***** skipped before the rebuild loop starts; the "Program: ...
+      ***** Run Date: ... Run Time: ..." line in particular has colons
+      ***** of its own and would otherwise be misparsed as a prime.
+       A09-RebuildPrimeCache.
+           OPEN INPUT PRIME-FILE
+           IF WS-PRIME-STATUS-CD NOT = "00"
+             DISPLAY "ABEND: cannot reopen prime file "
+               "project-euler/problem7.primes (status "
+               WS-PRIME-STATUS-CD ")"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+             UNTIL WS-SKIP-IDX > WS-HEADER-LINE-COUNT
+             READ PRIME-FILE
+               AT END EXIT PERFORM
+             END-READ
+           END-PERFORM
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > N-PRIMES-FND
+             READ PRIME-FILE
+               AT END EXIT PERFORM
+               NOT AT END
+                 UNSTRING PRIME-LINE DELIMITED BY ":"
+                   INTO WS-REBUILD-PART1 WS-REBUILD-PART2
+                 COMPUTE WS-PRIME-ENTRY(J) =
+                   FUNCTION NUMVAL(FUNCTION TRIM(WS-REBUILD-PART2))
+             END-READ
+           END-PERFORM
+           CLOSE PRIME-FILE
+           .
        B00-Implementation.
-           PERFORM VARYING I FROM 3 BY 2 UNTIL N-PRIMES-FND >= N
+           PERFORM VARYING I FROM WS-START-I BY 2
+             UNTIL N-PRIMES-FND >= N
              IF FUNCTION MOD(I, NTH-PRIME) > 0
                PERFORM C00-IsPrime
                IF IS-PRIME = 1
-               THEN 
+               THEN
                  COMPUTE N-PRIMES-FND = N-PRIMES-FND + 1
                  MOVE I TO NTH-PRIME
+                 MOVE I TO WS-PRIME-ENTRY(N-PRIMES-FND)
                  MOVE 0 TO IS-PRIME
+                 PERFORM C10-WritePrimeRecord
                END-IF
              END-IF
+             ADD 1 TO WS-LOOP-COUNT
+             IF FUNCTION MOD(WS-LOOP-COUNT, WS-HEARTBEAT-EVERY) = 0
+               DISPLAY "...still searching, at I = " I
+                 "   primes found so far: " N-PRIMES-FND
+               PERFORM A08-SaveCheckpoint
+             END-IF
            END-PERFORM
            .
+       C10-WritePrimeRecord.
+           MOVE SPACES TO PRIME-LINE
+           STRING "Prime " N-PRIMES-FND ": " NTH-PRIME
+             DELIMITED BY SIZE INTO PRIME-LINE
+           WRITE PRIME-LINE
+           .
+      ***** Tests I for primality against the primes already found
+      ***** instead of every integer up to its square root: any
+      ***** composite below the next prime must have a prime factor
+      ***** already in WS-PRIME-TBL, so the cache is all trial
+      ***** division ever needs.
        C00-IsPrime.
            MOVE 1 TO IS-PRIME
            COMPUTE SQRT-LIMIT = FUNCTION SQRT(I)
-           PERFORM VARYING J FROM 2 BY 1 UNTIL J > SQRT-LIMIT
-             IF FUNCTION MOD(I, J) = 0
-             THEN 
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > N-PRIMES-FND
+             OR WS-PRIME-ENTRY(J) > SQRT-LIMIT
+             IF FUNCTION MOD(I, WS-PRIME-ENTRY(J)) = 0
+             THEN
                MOVE 0 TO IS-PRIME
                EXIT PERFORM
              END-IF
